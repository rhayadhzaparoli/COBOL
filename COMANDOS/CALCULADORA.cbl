@@ -3,20 +3,94 @@
       * Date: 02/07/2023
       * Purpose: CALCULADORA PARA USAR PARAGRAFOS, PERFORM E EVALUATE
       * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - CADA OPERACAO PASSA A SER REGISTRADA EM
+      *                  ARQUIVO DE LOG PARA CONFERENCIA POSTERIOR.
+      *     08/08/2026 - DIVISAO POR ZERO PASSA A SER BARRADA E OS
+      *                  CAMPOS DE OPERANDO/RESULTADO FORAM AMPLIADOS.
+      *     08/08/2026 - ADICIONADA A OPERACAO DE RESTO (MOD).
+      *     08/08/2026 - ULTIMA OPERACAO PASSA A SER CHECAPONTADA EM
+      *                  ARQUIVO DE RESTART. AO REINICIAR, OS VALORES
+      *                  SAO RESTAURADOS E O CONTROLE VOLTA DIRETO PARA
+      *                  A PERGUNTA DE CONTINUAR, PULANDO O MENU.
+      *     08/08/2026 - EXPONENCIACAO PASSA A DETECTAR ESTOURO DE
+      *                  CAPACIDADE DE WS-RES EM VEZ DE EXIBIR UM
+      *                  RESULTADO TRUNCADO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO 'CALCULADORA.LOG'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CKP-FILE ASSIGN TO 'CALCULADORA.CKP'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-CKP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-REC.
+           05  CALC-LOG-TIMESTAMP    PIC X(20).
+           05  CALC-LOG-CHOICE       PIC 9(02).
+           05  CALC-LOG-N1           PIC S9(05).
+           05  CALC-LOG-N2           PIC S9(05).
+           05  CALC-LOG-RES          PIC S9(10).
+
+       FD  CKP-FILE.
+       01  CKP-REC.
+           05  CKP-CHOICE            PIC 9(02).
+           05  CKP-N1                PIC S9(05).
+           05  CKP-N2                PIC S9(05).
+           05  CKP-RES               PIC S9(10).
+
        WORKING-STORAGE SECTION.
        01  WS-CALC.
-        05  WS-N1                    PIC  9(02) VALUE 0.
-        05  WS-N2                    PIC  9(02) VALUE 0.
-        05  WS-RES                   PIC S9(02) VALUE 0.
+        05  WS-N1                    PIC S9(05) VALUE 0.
+        05  WS-N2                    PIC S9(05) VALUE 0.
+        05  WS-RES                   PIC S9(10) VALUE 0.
        77  WS-CHOICE                 PIC  9(02).
        77  WS-KEY                    PIC  A.
+       77  WS-LOG-STATUS             PIC 99.
+       77  WS-CKP-STATUS             PIC 99.
+       77  WS-RESUME-KEY             PIC  A.
 
        PROCEDURE DIVISION.
+       P050-CHECK-RESTART.
+           MOVE 'N' TO WS-RESUME-KEY
+           OPEN INPUT CKP-FILE
+           IF WS-CKP-STATUS EQUAL 0 THEN
+               READ CKP-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       DISPLAY "SESSAO ANTERIOR INTERROMPIDA ENCONTRADA"
+                       DISPLAY "ULTIMA OPERACAO: " CKP-CHOICE
+                       DISPLAY "OPERANDOS: " CKP-N1 " E " CKP-N2
+                       DISPLAY "RESULTADO: " CKP-RES
+                       DISPLAY "CONTINUANDO A PARTIR DAQUI..."
+                       DISPLAY " "
+                       MOVE CKP-CHOICE TO WS-CHOICE
+                       MOVE CKP-N1     TO WS-N1
+                       MOVE CKP-N2     TO WS-N2
+                       MOVE CKP-RES    TO WS-RES
+                       MOVE 'S'        TO WS-RESUME-KEY
+               END-READ
+               CLOSE CKP-FILE
+           END-IF.
+
+           IF WS-RESUME-KEY = 'S' THEN
+      *        SESSAO RETOMADA - OS OPERANDOS/RESULTADO DA ULTIMA
+      *        OPERACAO JA FORAM RESTAURADOS ACIMA; O CONTROLE PULA O
+      *        MENU E VOLTA DIRETO PARA A PERGUNTA DE CONTINUAR.
+               PERFORM P300-LOOP         THRU P300-LOOP-END
+               PERFORM P900-TERMINAL     THRU P900-TERMINAL-END
+           END-IF.
+
        P100-INIT.
            DISPLAY "DIGITE UM NUMERO PARA ESCOLHER A OPERACAO"
            DISPLAY " "
@@ -27,6 +101,7 @@
            DISPLAY "03 - MULTIPLICACAO"
            DISPLAY "04 - DIVISAO"
            DISPLAY "05 - EXPONENCIACAO"
+           DISPLAY "06 - RESTO (MOD)"
            DISPLAY "00 - SAIR DO PROGRAMA"
            DISPLAY "99 - PARA AJUDA"
            DISPLAY " "
@@ -53,6 +128,7 @@
                COMPUTE WS-RES = WS-N1 + WS-N2
 
                DISPLAY  WS-N1 " + " WS-N2 " = " WS-RES
+               PERFORM P910-LOG-TRANSACTION
 
                WHEN 02
                DISPLAY "DIGITE O PRIMEIRO NUMERO INTEIRO"
@@ -63,6 +139,7 @@
                COMPUTE WS-RES = WS-N1 - WS-N2
 
                DISPLAY  WS-N1 " - " WS-N2 " = " WS-RES
+               PERFORM P910-LOG-TRANSACTION
 
                WHEN 03
                DISPLAY "DIGITE O PRIMEIRO NUMERO INTEIRO"
@@ -73,6 +150,7 @@
                COMPUTE WS-RES = WS-N1 * WS-N2
 
                DISPLAY  WS-N1 " * " WS-N2 " = " WS-RES
+               PERFORM P910-LOG-TRANSACTION
 
                WHEN 04
                DISPLAY "DIGITE O PRIMEIRO NUMERO INTEIRO"
@@ -80,9 +158,13 @@
                DISPLAY "DIGITE O SEGUNDO NUMERO INTEIRO"
                ACCEPT WS-N2
 
-               COMPUTE WS-RES = WS-N1 / WS-N2
-
-               DISPLAY  WS-N1 " / " WS-N2 " = " WS-RES
+               IF WS-N2 = 0 THEN
+                   DISPLAY "NAO E POSSIVEL DIVIDIR POR ZERO"
+               ELSE
+                   COMPUTE WS-RES = WS-N1 / WS-N2
+                   DISPLAY  WS-N1 " / " WS-N2 " = " WS-RES
+                   PERFORM P910-LOG-TRANSACTION
+               END-IF
 
                WHEN 05
                DISPLAY "DIGITE O PRIMEIRO NUMERO INTEIRO"
@@ -91,17 +173,35 @@
                ACCEPT WS-N2
 
                COMPUTE WS-RES = WS-N1 ** WS-N2
+                   ON SIZE ERROR
+                       DISPLAY "RESULTADO GRANDE DEMAIS PARA EXIBIR"
+                   NOT ON SIZE ERROR
+                       DISPLAY  WS-N1 " ** " WS-N2 " = " WS-RES
+                       PERFORM P910-LOG-TRANSACTION
+               END-COMPUTE
+
+               WHEN 06
+               DISPLAY "DIGITE O PRIMEIRO NUMERO INTEIRO"
+               ACCEPT WS-N1
+               DISPLAY "DIGITE O SEGUNDO NUMERO INTEIRO"
+               ACCEPT WS-N2
 
-               DISPLAY  WS-N1 " ** " WS-N2 " = " WS-RES
+               IF WS-N2 = 0 THEN
+                   DISPLAY "NAO E POSSIVEL CALCULAR RESTO COM"
+                           " DIVISOR ZERO"
+               ELSE
+                   COMPUTE WS-RES = FUNCTION MOD(WS-N1 WS-N2)
+                   DISPLAY  WS-N1 " MOD " WS-N2 " = " WS-RES
+                   PERFORM P910-LOG-TRANSACTION
+               END-IF
 
                WHEN 99
-               DISPLAY "ESTA E UMA CALCULADORA BASICA QUE FAZ 5 TIPOS"
+               DISPLAY "ESTA E UMA CALCULADORA BASICA QUE FAZ 6 TIPOS"
                DISPLAY "DE OPERACOES MATEMATICAS: SOMA, SUBTRACAO, "
                "MULTIPLICACAO,"
-               DISPLAY  "DIVISAO E EXPONENCIACAO. PARA UTILIZA-LA "
-               "BASTA INSERIR 2"
-               DISPLAY "NUMEROS INTEIROS, CADA UM DEVE CONTER 2 "
-               "POSICOES SOMENTE."
+               DISPLAY  "DIVISAO, EXPONENCIACAO E RESTO (MOD). PARA "
+               "UTILIZA-LA BASTA"
+               DISPLAY "INSERIR 2 NUMEROS INTEIROS."
                DISPLAY " "
 
                WHEN 00
@@ -124,9 +224,32 @@
        P300-LOOP-END.
 
        P900-TERMINAL.
+            OPEN OUTPUT CKP-FILE
+            CLOSE CKP-FILE
 
             STOP RUN.
 
        P900-TERMINAL-END.
 
+       P910-LOG-TRANSACTION.
+           OPEN EXTEND CALC-LOG-FILE
+           IF WS-LOG-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CALC-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO CALC-LOG-TIMESTAMP
+           MOVE WS-CHOICE             TO CALC-LOG-CHOICE
+           MOVE WS-N1                 TO CALC-LOG-N1
+           MOVE WS-N2                 TO CALC-LOG-N2
+           MOVE WS-RES                TO CALC-LOG-RES
+           WRITE CALC-LOG-REC
+           CLOSE CALC-LOG-FILE
+
+           OPEN OUTPUT CKP-FILE
+           MOVE WS-CHOICE TO CKP-CHOICE
+           MOVE WS-N1     TO CKP-N1
+           MOVE WS-N2     TO CKP-N2
+           MOVE WS-RES    TO CKP-RES
+           WRITE CKP-REC
+           CLOSE CKP-FILE.
+
        END PROGRAM CALCULADORA.
