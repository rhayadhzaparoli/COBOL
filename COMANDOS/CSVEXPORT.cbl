@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: EXPORTA REGISTRO E CLIENTE EM FORMATO DELIMITADO POR
+      *          VIRGULA, PARA QUE O ESTADO-MAIOR POSSA ABRIR OS DADOS
+      *          DIRETO EM PLANILHA, SEM TRANSCREVER DISPLAY NA MAO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVEXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-REG-STATUS.
+
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-CLI-STATUS.
+
+           SELECT REG-CSV-FILE ASSIGN TO 'REGISTRO.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REG-CSV-STATUS.
+
+           SELECT CLI-CSV-FILE ASSIGN TO 'CLIENTE-EXPORT.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CLI-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       FD CLIENTE.
+       COPY CLIDATA.
+
+       FD REG-CSV-FILE.
+       01 REG-CSV-LINE      PIC X(200).
+
+       FD CLI-CSV-FILE.
+       01 CLI-CSV-LINE      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REG-STATUS      PIC 99.
+       01 WS-CLI-STATUS      PIC 99.
+       01 WS-REG-CSV-STATUS  PIC 99.
+       01 WS-CLI-CSV-STATUS  PIC 99.
+       01 WS-EOF             PIC 99.
+       01 WS-REG-COUNT       PIC 9(05) VALUE 0.
+       01 WS-CLI-COUNT       PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+       COPY WSCLIDATA.
+       COPY CLIPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** EXPORTACAO CSV DE REGISTRO E CLIENTE ****"
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           PERFORM P100-EXPORTAR-REGISTRO
+           PERFORM P200-EXPORTAR-CLIENTE
+
+           DISPLAY "REGISTROS EXPORTADOS DE REGISTRO: " WS-REG-COUNT
+           DISPLAY "REGISTROS EXPORTADOS DE CLIENTE: "  WS-CLI-COUNT
+
+           STOP RUN.
+
+       P100-EXPORTAR-REGISTRO.
+           SET WS-EOF TO 0
+           OPEN INPUT REG-FILE
+           IF WS-REG-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               OPEN OUTPUT REG-CSV-FILE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE SPACES TO REG-CSV-LINE
+                           STRING WS-CPF           DELIMITED BY SIZE
+                                  ","               DELIMITED BY SIZE
+                                  WS-NAME           DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-RG             DELIMITED BY SIZE
+                                  ","               DELIMITED BY SIZE
+                                  WS-END-CIDADE     DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-END-UF         DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-SETOR          DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-MAT-COMUM      DELIMITED BY SIZE
+                                  ","               DELIMITED BY SIZE
+                                  WS-MAT-ESPECIAL   DELIMITED BY SIZE
+                                  ","               DELIMITED BY SIZE
+                                  WS-DT-ALISTAMENTO DELIMITED BY SIZE
+                             INTO REG-CSV-LINE
+                           WRITE REG-CSV-LINE
+                           ADD 1 TO WS-REG-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REG-CSV-FILE
+               CLOSE REG-FILE
+           END-IF.
+
+       P200-EXPORTAR-CLIENTE.
+           SET WS-EOF TO 0
+           OPEN INPUT CLIENTE
+           IF WS-CLI-STATUS EQUAL 35 THEN
+               DISPLAY "CLIENTE AINDA NAO FOI CRIADO"
+           ELSE
+               OPEN OUTPUT CLI-CSV-FILE
+               PERFORM UNTIL WS-EOF = 1
+                   READ CLIENTE INTO WS-REG-CLIENTE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE SPACES TO CLI-CSV-LINE
+                           STRING WS-COD-CLIENTE   DELIMITED BY SIZE
+                                  ","               DELIMITED BY SIZE
+                                  WS-NM-CLIENTE     DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-TEL-CLIENTE    DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-EMAIL-CLIENTE  DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-CEP-CLIENTE    DELIMITED BY SPACE
+                                  ","               DELIMITED BY SIZE
+                                  WS-CPF-CLIENTE    DELIMITED BY SIZE
+                             INTO CLI-CSV-LINE
+                           WRITE CLI-CSV-LINE
+                           ADD 1 TO WS-CLI-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CLI-CSV-FILE
+               CLOSE CLIENTE
+           END-IF.
+
+       END PROGRAM CSVEXPORT.
