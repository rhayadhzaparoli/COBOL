@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: LISTAGEM DE CONSCRITOS DO ARQUIVO REGISTRO, SEPARADA
+      *          POR SETOR (COMUM / ESPECIAL) E ORDENADA POR NOME.
+      * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - NOME IMPRESSO PASSA A SER REMONTADO NO FORMATO
+      *                  "ULTIMO, PRIMEIRO MEIO" VIA NOMEJUN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO 'ROSTER.SRT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       SD SORT-FILE.
+       01 SD-REC.
+         05 SD-SETOR      PIC X(01).
+         05 SD-NAME       PIC X(50).
+         05 SD-CPF        PIC 9(11).
+         05 SD-MAT-COMUM  PIC 9(05).
+         05 SD-MAT-ESP    PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS      PIC 99.
+       01 WS-EOF         PIC 99.
+       01 WS-LAST-SETOR  PIC X(01) VALUE SPACES.
+       COPY WSPRSDATA.
+       COPY WSNOMESPL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** LISTAGEM DE ALISTAMENTO POR SETOR ********"
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-SETOR SD-NAME
+               INPUT PROCEDURE IS P100-FEED-SORT
+               OUTPUT PROCEDURE IS P200-PRINT-SORT
+
+           STOP RUN.
+
+       P100-FEED-SORT.
+           SET WS-EOF TO 0
+           OPEN INPUT REG-FILE
+           IF WS-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE WS-SETOR        TO SD-SETOR
+                           MOVE WS-NAME          TO SD-NAME
+                           MOVE WS-CPF           TO SD-CPF
+                           MOVE WS-MAT-COMUM     TO SD-MAT-COMUM
+                           MOVE WS-MAT-ESPECIAL  TO SD-MAT-ESP
+                           RELEASE SD-REC
+                   END-READ
+               END-PERFORM
+               CLOSE REG-FILE
+           END-IF.
+
+       P200-PRINT-SORT.
+           SET WS-EOF TO 0
+           PERFORM UNTIL WS-EOF = 1
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF SD-SETOR NOT = WS-LAST-SETOR THEN
+                           MOVE SD-SETOR TO WS-LAST-SETOR
+                           DISPLAY " "
+                           IF SD-SETOR = 'E' THEN
+                               DISPLAY "---- SETOR ESPECIAL ----"
+                           ELSE
+                               DISPLAY "---- SETOR COMUM ----"
+                           END-IF
+                       END-IF
+                       MOVE SD-NAME TO WS-NOME-COMPLETO
+                       PERFORM P-SPLIT-NOME
+                       PERFORM P-JOIN-NOME
+                       IF SD-SETOR = 'E' THEN
+                           DISPLAY "MATRICULA ESPECIAL: " SD-MAT-ESP
+                                   "   NOME: " WS-NOME-FORMATADO
+                       ELSE
+                           DISPLAY "MATRICULA: " SD-MAT-COMUM
+                                   "   NOME: " WS-NOME-FORMATADO
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       COPY NOMESPL.
+       COPY NOMEJUN.
+       END PROGRAM ROSTER.
