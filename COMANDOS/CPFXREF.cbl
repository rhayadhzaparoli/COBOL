@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: CONCILIACAO ENTRE REGISTRO (ALISTAMENTO MILITAR) E
+      *          CLIENTE, CRUZANDO OS DOIS ARQUIVOS PELO CPF PARA
+      *          GERAR UM RELATORIO DE EXCECAO DE QUEM APARECE NOS
+      *          DOIS CADASTROS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFXREF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-REG-STATUS.
+
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-CLI-STATUS.
+
+           SELECT REG-SORT-FILE ASSIGN TO 'CPFXREF-REG.SRT'.
+           SELECT CLI-SORT-FILE ASSIGN TO 'CPFXREF-CLI.SRT'.
+
+           SELECT REG-WORK-FILE ASSIGN TO 'CPFXREF-REG.WRK'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REG-WRK-STATUS.
+
+           SELECT CLI-WORK-FILE ASSIGN TO 'CPFXREF-CLI.WRK'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CLI-WRK-STATUS.
+
+           SELECT XREF-REPORT-FILE ASSIGN TO 'CPFXREF.RPT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       FD  CLIENTE.
+       COPY CLIDATA.
+
+       SD REG-SORT-FILE.
+       01 REG-SD-REC.
+         05 REG-SD-CPF   PIC 9(11).
+         05 REG-SD-NAME  PIC X(50).
+
+       SD CLI-SORT-FILE.
+       01 CLI-SD-REC.
+         05 CLI-SD-CPF   PIC 9(11).
+         05 CLI-SD-NAME  PIC X(40).
+
+       FD REG-WORK-FILE.
+       01 REG-WRK-REC.
+         05 REG-WRK-CPF   PIC 9(11).
+         05 REG-WRK-NAME  PIC X(50).
+
+       FD CLI-WORK-FILE.
+       01 CLI-WRK-REC.
+         05 CLI-WRK-CPF   PIC 9(11).
+         05 CLI-WRK-NAME  PIC X(40).
+
+       FD XREF-REPORT-FILE.
+       01 RPT-LINE   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REG-STATUS      PIC 99.
+       01 WS-CLI-STATUS      PIC 99.
+       01 WS-REG-WRK-STATUS  PIC 99.
+       01 WS-CLI-WRK-STATUS  PIC 99.
+       01 WS-RPT-STATUS      PIC 99.
+       01 WS-EOF             PIC 99.
+       01 WS-REG-EOF         PIC X(01) VALUE 'N'.
+       01 WS-CLI-EOF         PIC X(01) VALUE 'N'.
+       01 WS-MATCH-COUNT     PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+       COPY WSCLIDATA.
+       COPY CLIPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** CONCILIACAO REGISTRO X CLIENTE POR CPF ***"
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           OPEN OUTPUT XREF-REPORT-FILE
+           MOVE "---- RELATORIO DE CONCILIACAO REGISTRO X CLIENTE ----"
+               TO RPT-LINE
+           WRITE RPT-LINE
+
+           SORT REG-SORT-FILE
+               ON ASCENDING KEY REG-SD-CPF
+               INPUT PROCEDURE IS P100-FEED-REG-SORT
+               OUTPUT PROCEDURE IS P150-SAVE-REG-SORT
+
+           SORT CLI-SORT-FILE
+               ON ASCENDING KEY CLI-SD-CPF
+               INPUT PROCEDURE IS P200-FEED-CLI-SORT
+               OUTPUT PROCEDURE IS P250-SAVE-CLI-SORT
+
+           PERFORM P300-MATCH-MERGE
+
+           MOVE SPACES TO RPT-LINE
+           IF WS-MATCH-COUNT = 0 THEN
+               MOVE "NENHUM CPF EM COMUM ENTRE OS DOIS ARQUIVOS"
+                   TO RPT-LINE
+           ELSE
+               STRING "TOTAL DE CPF EM COMUM: " DELIMITED BY SIZE
+                      WS-MATCH-COUNT             DELIMITED BY SIZE
+                      INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE
+
+           CLOSE XREF-REPORT-FILE
+
+           STOP RUN.
+
+       P100-FEED-REG-SORT.
+           SET WS-EOF TO 0
+           OPEN INPUT REG-FILE
+           IF WS-REG-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-CPF NOT = 0 THEN
+                               MOVE WS-CPF  TO REG-SD-CPF
+                               MOVE WS-NAME TO REG-SD-NAME
+                               RELEASE REG-SD-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REG-FILE
+           END-IF.
+
+       P150-SAVE-REG-SORT.
+           OPEN OUTPUT REG-WORK-FILE
+           SET WS-EOF TO 0
+           PERFORM UNTIL WS-EOF = 1
+               RETURN REG-SORT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE REG-SD-CPF  TO REG-WRK-CPF
+                       MOVE REG-SD-NAME TO REG-WRK-NAME
+                       WRITE REG-WRK-REC
+               END-RETURN
+           END-PERFORM
+           CLOSE REG-WORK-FILE.
+
+       P200-FEED-CLI-SORT.
+           SET WS-EOF TO 0
+           OPEN INPUT CLIENTE
+           IF WS-CLI-STATUS EQUAL 35 THEN
+               DISPLAY "CLIENTE AINDA NAO FOI CRIADO"
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ CLIENTE INTO WS-REG-CLIENTE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-CPF-CLIENTE NOT = 0 THEN
+                               MOVE WS-CPF-CLIENTE TO CLI-SD-CPF
+                               MOVE WS-NM-CLIENTE   TO CLI-SD-NAME
+                               RELEASE CLI-SD-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTE
+           END-IF.
+
+       P250-SAVE-CLI-SORT.
+           OPEN OUTPUT CLI-WORK-FILE
+           SET WS-EOF TO 0
+           PERFORM UNTIL WS-EOF = 1
+               RETURN CLI-SORT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE CLI-SD-CPF  TO CLI-WRK-CPF
+                       MOVE CLI-SD-NAME TO CLI-WRK-NAME
+                       WRITE CLI-WRK-REC
+               END-RETURN
+           END-PERFORM
+           CLOSE CLI-WORK-FILE.
+
+       P300-MATCH-MERGE.
+           OPEN INPUT REG-WORK-FILE
+           OPEN INPUT CLI-WORK-FILE
+           PERFORM P310-READ-REG-WORK
+           PERFORM P320-READ-CLI-WORK
+           PERFORM UNTIL WS-REG-EOF = 'S' OR WS-CLI-EOF = 'S'
+               EVALUATE TRUE
+                   WHEN REG-WRK-CPF = CLI-WRK-CPF
+                       ADD 1 TO WS-MATCH-COUNT
+                       MOVE SPACES TO RPT-LINE
+                       STRING "CPF EM COMUM: " DELIMITED BY SIZE
+                              REG-WRK-CPF       DELIMITED BY SIZE
+                              "  REGISTRO: "    DELIMITED BY SIZE
+                              REG-WRK-NAME      DELIMITED BY SIZE
+                              "  CLIENTE: "     DELIMITED BY SIZE
+                              CLI-WRK-NAME      DELIMITED BY SIZE
+                              INTO RPT-LINE
+                       WRITE RPT-LINE
+                       PERFORM P310-READ-REG-WORK
+                       PERFORM P320-READ-CLI-WORK
+                   WHEN REG-WRK-CPF < CLI-WRK-CPF
+                       PERFORM P310-READ-REG-WORK
+                   WHEN OTHER
+                       PERFORM P320-READ-CLI-WORK
+               END-EVALUATE
+           END-PERFORM
+           CLOSE REG-WORK-FILE
+           CLOSE CLI-WORK-FILE.
+
+       P310-READ-REG-WORK.
+           READ REG-WORK-FILE
+               AT END
+                   MOVE 'S' TO WS-REG-EOF
+           END-READ.
+
+       P320-READ-CLI-WORK.
+           READ CLI-WORK-FILE
+               AT END
+                   MOVE 'S' TO WS-CLI-EOF
+           END-READ.
+
+       END PROGRAM CPFXREF.
