@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: LISTAGEM IMPRESSA, EXCLUSIVA DO SETOR ESPECIAL, GRAVADA
+      *          EM ARQUIVO PROPRIO (ROSTER.ESP), ORDENADA POR NOME.
+      * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - NOME IMPRESSO PASSA A SER REMONTADO NO FORMATO
+      *                  "ULTIMO, PRIMEIRO MEIO" VIA NOMEJUN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTERESP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO 'ROSTERESP.SRT'.
+
+           SELECT REPORT-FILE ASSIGN TO 'ROSTER.ESP'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       SD SORT-FILE.
+       01 SD-REC.
+         05 SD-NAME       PIC X(50).
+         05 SD-CPF        PIC 9(11).
+         05 SD-MAT-ESP    PIC 9(03).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS        PIC 99.
+       01 WS-REPORT-STATUS PIC 99.
+       01 WS-EOF           PIC 99.
+       01 WS-LINE-COUNT    PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+       COPY WSNOMESPL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** LISTAGEM DO SETOR ESPECIAL ********"
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE "---- SETOR ESPECIAL ----" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-NAME
+               INPUT PROCEDURE IS P100-FEED-SORT
+               OUTPUT PROCEDURE IS P200-PRINT-SORT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL NO SETOR ESPECIAL: " DELIMITED BY SIZE
+                  WS-LINE-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE
+
+           STOP RUN.
+
+       P100-FEED-SORT.
+           SET WS-EOF TO 0
+           OPEN INPUT REG-FILE
+           IF WS-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-SETOR = 'E' THEN
+                               MOVE WS-NAME          TO SD-NAME
+                               MOVE WS-CPF            TO SD-CPF
+                               MOVE WS-MAT-ESPECIAL   TO SD-MAT-ESP
+                               RELEASE SD-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REG-FILE
+           END-IF.
+
+       P200-PRINT-SORT.
+           SET WS-EOF TO 0
+           PERFORM UNTIL WS-EOF = 1
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-COUNT
+                       MOVE SD-NAME TO WS-NOME-COMPLETO
+                       PERFORM P-SPLIT-NOME
+                       PERFORM P-JOIN-NOME
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "MATRICULA ESPECIAL: " DELIMITED BY SIZE
+                              SD-MAT-ESP             DELIMITED BY SIZE
+                              "   NOME: "             DELIMITED BY SIZE
+                              WS-NOME-FORMATADO       DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       WRITE REPORT-LINE
+               END-RETURN
+           END-PERFORM.
+
+       COPY NOMESPL.
+       COPY NOMEJUN.
+       END PROGRAM ROSTERESP.
