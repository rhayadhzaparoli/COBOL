@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: EXPURGO ANUAL DE REGISTRO - MOVE PARA UM ARQUIVO DE
+      *          HISTORICO OS ALISTAMENTOS COM DT-ALISTAMENTO MAIS
+      *          ANTIGA QUE O PERIODO DE RETENCAO CONFIGURADO EM
+      *          RETENCAO.CTL, MANTENDO O ARQUIVO VIVO NO TAMANHO DA
+      *          ATIVIDADE RECENTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-STATUS.
+
+           SELECT ARCH-FILE ASSIGN TO 'REGISTRO.ARQ'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ARCH-STATUS.
+
+           SELECT RETENCAO-FILE ASSIGN TO 'RETENCAO.CTL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       FD ARCH-FILE.
+       COPY PRSDATA REPLACING PRS-DATA BY ARCH-PRS-DATA.
+
+       FD RETENCAO-FILE.
+       01 RETENCAO-REC.
+           05 RETENCAO-ANOS    PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS        PIC 99.
+       01 WS-ARCH-STATUS   PIC 99.
+       01 WS-RET-STATUS    PIC 99.
+       01 WS-EOF           PIC 99 VALUE 0.
+       01 WS-RETENCAO-ANOS PIC 9(02) VALUE 5.
+       01 WS-CURR-DATE.
+           05 WS-CURR-YY PIC 9(04) VALUE 0.
+           05 WS-CURR-MM PIC 99 VALUE 0.
+           05 WS-CURR-DD PIC 99 VALUE 0.
+       01 WS-CORTE-ANO     PIC 9(04) VALUE 0.
+       01 WS-REG-ANO       PIC 9(04) VALUE 0.
+       01 WS-ARCH-COUNT    PIC 9(05) VALUE 0.
+       01 WS-KEEP-COUNT    PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** EXPURGO ANUAL DE REGISTRO ********"
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           PERFORM P100-READ-RETENCAO
+           COMPUTE WS-CORTE-ANO = WS-CURR-YY - WS-RETENCAO-ANOS
+           DISPLAY "PERIODO DE RETENCAO: " WS-RETENCAO-ANOS " ANOS"
+           DISPLAY "EXPURGANDO ALISTAMENTOS ANTERIORES A " WS-CORTE-ANO
+
+           OPEN I-O REG-FILE
+           IF WS-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               OPEN EXTEND ARCH-FILE
+               IF WS-ARCH-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT ARCH-FILE
+               END-IF
+
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE NEXT RECORD INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           COMPUTE WS-REG-ANO =
+                               WS-DT-ALISTAMENTO / 10000
+                           IF WS-DT-ALISTAMENTO NOT = 0 AND
+                              WS-REG-ANO < WS-CORTE-ANO THEN
+                               MOVE WS-PRS-DATA TO ARCH-PRS-DATA
+                               WRITE ARCH-PRS-DATA
+                               DELETE REG-FILE
+                               ADD 1 TO WS-ARCH-COUNT
+                           ELSE
+                               ADD 1 TO WS-KEEP-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCH-FILE
+               CLOSE REG-FILE
+
+               DISPLAY "REGISTROS MANTIDOS: " WS-KEEP-COUNT
+               DISPLAY "REGISTROS ARQUIVADOS: " WS-ARCH-COUNT
+           END-IF
+
+           STOP RUN.
+
+       P100-READ-RETENCAO.
+           OPEN INPUT RETENCAO-FILE
+           IF WS-RET-STATUS EQUAL 35 THEN
+      *        ARQUIVO DE CONFIGURACAO AINDA NAO EXISTE - MANTEM A
+      *        RETENCAO PADRAO (5 ANOS).
+               CONTINUE
+           ELSE
+               READ RETENCAO-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RETENCAO-ANOS TO WS-RETENCAO-ANOS
+               END-READ
+               CLOSE RETENCAO-FILE
+           END-IF.
+
+       END PROGRAM REGARCH.
