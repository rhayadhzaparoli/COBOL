@@ -0,0 +1,247 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO DO ARQUIVO CLIENTE (INCLUIR, ALTERAR,
+      *          EXCLUIR E CONSULTAR POR COD-CLIENTE).
+      * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - CAMINHO DO ARQUIVO EXTERNALIZADO VIA VARIAVEL
+      *                  DE AMBIENTE CLIENTE_PATH.
+      *     08/08/2026 - TEL-CLIENTE PASSA A SER VALIDADO NO FORMATO
+      *                  9999-9999 AO INCLUIR OU ALTERAR.
+      *     08/08/2026 - REG-CLIENTE GANHA E-MAIL E CEP (VER CLIDATA);
+      *                  PASSAM A SER TRATADOS EM TODAS AS OPCOES.
+      *     08/08/2026 - REG-CLIENTE GANHA CPF-CLIENTE, TRATADO EM
+      *                  TODAS AS OPCOES, PARA PERMITIR A CONCILIACAO
+      *                  COM O ARQUIVO REGISTRO.
+      *     08/08/2026 - REG-CLIENTE GANHA DT-CADASTRO, GRAVADA
+      *                  AUTOMATICAMENTE AO INCLUIR, PARA PERMITIR
+      *                  RESUMOS POR PERIODO DE CADASTRO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIMAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS.
+
+           SELECT CLI-CNT-FILE ASSIGN TO 'CLIENTE.CNT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE.
+       COPY CLIDATA.
+
+       FD  CLI-CNT-FILE.
+       COPY CLICOUNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS        PIC 99.
+       01  WS-CNT-STATUS    PIC 99.
+       01  WS-OPCAO         PIC 9(01) VALUE 0.
+       01  WS-CURR-DATE.
+           05 WS-CURR-YY PIC 9(04) VALUE 0.
+           05 WS-CURR-MM PIC 99 VALUE 0.
+           05 WS-CURR-DD PIC 99 VALUE 0.
+       COPY WSCLIDATA.
+       COPY CLIPATH.
+       COPY WSTELCHK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           PERFORM P100-OPEN-CLIENTE
+
+           PERFORM WITH TEST AFTER UNTIL WS-OPCAO = 9
+               DISPLAY " "
+               DISPLAY "---- MANUTENCAO DE CLIENTE ----"
+               DISPLAY "1 - INCLUIR"
+               DISPLAY "2 - ALTERAR"
+               DISPLAY "3 - EXCLUIR"
+               DISPLAY "4 - CONSULTAR"
+               DISPLAY "9 - SAIR"
+               ACCEPT WS-OPCAO
+               EVALUATE WS-OPCAO
+                   WHEN 1 PERFORM P200-INCLUIR
+                   WHEN 2 PERFORM P300-ALTERAR
+                   WHEN 3 PERFORM P400-EXCLUIR
+                   WHEN 4 PERFORM P500-CONSULTAR
+                   WHEN 9 CONTINUE
+                   WHEN OTHER DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CLIENTE
+           STOP RUN.
+
+       P100-OPEN-CLIENTE.
+           OPEN I-O CLIENTE
+           IF WS-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CLIENTE
+               CLOSE CLIENTE
+               OPEN I-O CLIENTE
+           END-IF.
+
+       P200-INCLUIR.
+           DISPLAY "INFORME O COD. DO CLIENTE"
+           ACCEPT COD-CLIENTE
+           DISPLAY "INFORME O NOME DO CLIENTE"
+           ACCEPT NM-CLIENTE
+           MOVE 'N' TO WS-TEL-VALID
+           PERFORM UNTIL WS-TEL-VALID = 'S'
+               DISPLAY "INFORME O TELEFONE DO CLIENTE (DD-9999-9999)"
+               ACCEPT TEL-CLIENTE
+               PERFORM P210-VALIDA-TEL
+               IF WS-TEL-VALID NOT = 'S' THEN
+                   DISPLAY "TELEFONE EM FORMATO INVALIDO"
+               END-IF
+           END-PERFORM
+           DISPLAY "INFORME O E-MAIL DO CLIENTE"
+           ACCEPT EMAIL-CLIENTE
+           DISPLAY "INFORME O CEP DO CLIENTE"
+           ACCEPT CEP-CLIENTE
+           DISPLAY "INFORME O CPF DO CLIENTE"
+           ACCEPT CPF-CLIENTE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE TO DT-CADASTRO
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "CODIGO DE CLIENTE JA CADASTRADO"
+               NOT INVALID KEY
+                   DISPLAY "REGISTRO INCLUIDO"
+                   PERFORM P330-BUMP-CONTADOR
+           END-WRITE.
+
+       P300-ALTERAR.
+           DISPLAY "INFORME O COD. DO CLIENTE A ALTERAR"
+           ACCEPT COD-CLIENTE
+           READ CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL: " NM-CLIENTE
+                   DISPLAY "NOVO NOME"
+                   ACCEPT NM-CLIENTE
+                   DISPLAY "TELEFONE ATUAL: " TEL-CLIENTE
+                   MOVE 'N' TO WS-TEL-VALID
+                   PERFORM UNTIL WS-TEL-VALID = 'S'
+                       DISPLAY "NOVO TELEFONE (DD-9999-9999)"
+                       ACCEPT TEL-CLIENTE
+                       PERFORM P210-VALIDA-TEL
+                       IF WS-TEL-VALID NOT = 'S' THEN
+                           DISPLAY "TELEFONE EM FORMATO INVALIDO"
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "E-MAIL ATUAL: " EMAIL-CLIENTE
+                   DISPLAY "NOVO E-MAIL"
+                   ACCEPT EMAIL-CLIENTE
+                   DISPLAY "CEP ATUAL: " CEP-CLIENTE
+                   DISPLAY "NOVO CEP"
+                   ACCEPT CEP-CLIENTE
+                   DISPLAY "CPF ATUAL: " CPF-CLIENTE
+                   DISPLAY "NOVO CPF"
+                   ACCEPT CPF-CLIENTE
+                   REWRITE REG-CLIENTE
+                       INVALID KEY
+                           DISPLAY "NAO FOI POSSIVEL ALTERAR"
+                       NOT INVALID KEY
+                           DISPLAY "REGISTRO ALTERADO"
+                   END-REWRITE
+           END-READ.
+
+       P400-EXCLUIR.
+           DISPLAY "INFORME O COD. DO CLIENTE A EXCLUIR"
+           ACCEPT COD-CLIENTE
+           READ CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DELETE CLIENTE
+                       INVALID KEY
+                           DISPLAY "NAO FOI POSSIVEL EXCLUIR"
+                       NOT INVALID KEY
+                           DISPLAY "REGISTRO EXCLUIDO"
+                           PERFORM P340-DROP-CONTADOR
+                   END-DELETE
+           END-READ.
+
+       P500-CONSULTAR.
+           DISPLAY "INFORME O COD. DO CLIENTE"
+           ACCEPT COD-CLIENTE
+           READ CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY 'CODIGO:...' COD-CLIENTE
+                   DISPLAY 'NOME:.....' NM-CLIENTE
+                   DISPLAY 'TELEFONE:.' TEL-CLIENTE
+                   DISPLAY 'E-MAIL:...' EMAIL-CLIENTE
+                   DISPLAY 'CEP:......' CEP-CLIENTE
+                   DISPLAY 'CPF:......' CPF-CLIENTE
+                   DISPLAY 'CADASTRO:.' DT-CADASTRO
+           END-READ.
+
+       P210-VALIDA-TEL.
+      *    VALIDA O FORMATO DD-9999-9999 E CONFERE O DDD CONTRA
+      *    DDD-LISTA (VER WSTELCHK).
+           MOVE 'N' TO WS-TEL-VALID
+           MOVE TEL-CLIENTE TO WS-TEL-CHECK
+           IF WS-TEL-HIFEN-DDD = '-' AND WS-TEL-HIFEN = '-'
+              AND WS-TEL-DDD IS NUMERIC AND WS-TEL-P1 IS NUMERIC
+              AND WS-TEL-P2 IS NUMERIC THEN
+               PERFORM P215-VALIDA-DDD
+               IF WS-TEL-DDD-VALIDO = 'S' THEN
+                   MOVE 'S' TO WS-TEL-VALID
+               END-IF
+           END-IF.
+
+       P215-VALIDA-DDD.
+           MOVE 'N' TO WS-TEL-DDD-VALIDO
+           PERFORM VARYING WS-TEL-DDD-IDX FROM 1 BY 1 UNTIL
+                           WS-TEL-DDD-IDX > 67
+               IF DDD-COD(WS-TEL-DDD-IDX) = WS-TEL-DDD THEN
+                   MOVE 'S' TO WS-TEL-DDD-VALIDO
+               END-IF
+           END-PERFORM.
+
+       P320-OPEN-CONTADOR.
+      *    MANTEM CLIENTE.CNT COM O TOTAL DE REGISTROS QUE DEVERIAM
+      *    EXISTIR EM CLIENTE, PARA QUE LEITURA-ARQ POSSA CONFERIR
+      *    A LISTAGEM CONTRA UM TOTAL INDEPENDENTE.
+           OPEN I-O CLI-CNT-FILE
+           IF WS-CNT-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CLI-CNT-FILE
+               MOVE 0 TO CLI-CNT-TOTAL
+               WRITE CLI-CNT-REC
+               CLOSE CLI-CNT-FILE
+               OPEN I-O CLI-CNT-FILE
+           END-IF
+           READ CLI-CNT-FILE NEXT RECORD
+               AT END
+                   MOVE 0 TO CLI-CNT-TOTAL
+           END-READ.
+
+       P330-BUMP-CONTADOR.
+           PERFORM P320-OPEN-CONTADOR
+           ADD 1 TO CLI-CNT-TOTAL
+           REWRITE CLI-CNT-REC
+           CLOSE CLI-CNT-FILE.
+
+       P340-DROP-CONTADOR.
+           PERFORM P320-OPEN-CONTADOR
+           IF CLI-CNT-TOTAL > 0 THEN
+               SUBTRACT 1 FROM CLI-CNT-TOTAL
+           END-IF
+           REWRITE CLI-CNT-REC
+           CLOSE CLI-CNT-FILE.
+       END PROGRAM CLIMAIN.
