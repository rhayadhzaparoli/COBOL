@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: VARREDURA DE LIMPEZA DO ARQUIVO REGISTRO, PARA RETIRAR
+      *          REGISTROS INCOMPLETOS (NAMES EM BRANCO OU CPF ZERADO)
+      *          DEIXADOS POR UMA GRAVACAO INTERROMPIDA NO MEIO DO
+      *          ACCEPT, ROTEANDO CADA UM PARA UM ARQUIVO DE REVISAO
+      *          ANTES DE EXCLUI-LO DE REGISTRO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGPURGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-STATUS.
+
+           SELECT REVIEW-FILE ASSIGN TO 'REGPURGE.REV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       FD REVIEW-FILE.
+       01 REVIEW-REC.
+         05 REVIEW-CPF        PIC 9(11).
+         05 REVIEW-NAME       PIC X(50).
+         05 REVIEW-RG         PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS       PIC 99.
+       01 WS-REV-STATUS   PIC 99.
+       01 WS-EOF          PIC 99 VALUE 0.
+       01 WS-PURGE-COUNT  PIC 9(05) VALUE 0.
+       01 WS-KEEP-COUNT   PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** LIMPEZA DE REGISTROS INCOMPLETOS ********"
+
+           OPEN I-O REG-FILE
+           IF WS-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               OPEN OUTPUT REVIEW-FILE
+
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE NEXT RECORD INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-CPF = 0 OR WS-NAME = SPACES THEN
+                               MOVE WS-CPF  TO REVIEW-CPF
+                               MOVE WS-NAME TO REVIEW-NAME
+                               MOVE WS-RG   TO REVIEW-RG
+                               WRITE REVIEW-REC
+                               DELETE REG-FILE
+                               ADD 1 TO WS-PURGE-COUNT
+                           ELSE
+                               ADD 1 TO WS-KEEP-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE REVIEW-FILE
+               CLOSE REG-FILE
+
+               DISPLAY "REGISTROS MANTIDOS: " WS-KEEP-COUNT
+               DISPLAY "REGISTROS PURGADOS: " WS-PURGE-COUNT
+               DISPLAY "REVISAO GRAVADA EM REGPURGE.REV"
+           END-IF
+
+           STOP RUN.
+
+       END PROGRAM REGPURGE.
