@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: CONTROLE DO LOTE NOTURNO - ENCADEIA AS ETAPAS DE
+      *          CADASTRO DE CLIENTE EM LOTE (CLICSV, A PARTIR DE
+      *          CLIENTE.CSV) E RELATORIO (ROSTER), VERIFICANDO O
+      *          STATUS DE CADA ETAPA ANTES DE SEGUIR PARA A PROXIMA E
+      *          REGISTRANDO A EXECUCAO EM ARQUIVO DE LOG.
+      * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - O ALISTAMENTO (ALISTAMENTO-MILITAR) EXIGE
+      *                  LOGON DE OPERADOR E ACCEPT INTERATIVO PARA
+      *                  CADA CAMPO DE UM UNICO CONSCRITO POR EXECUCAO
+      *                  - NAO HA COMO ENCADEA-LO SEM ATENDIMENTO NUM
+      *                  LOTE NOTURNO DESACOMPANHADO. RETIRADO DA
+      *                  CADEIA; A ETAPA DE CADASTRO PASSA A CHAMAR
+      *                  CLICSV (QUE JA CARREGA CLIENTE.CSV EM LOTE,
+      *                  SEM ACCEPT) NO LUGAR DE GRAVACAO-ARQ, QUE
+      *                  TAMBEM E INTERATIVO. O ALISTAMENTO CONTINUA
+      *                  SENDO FEITO PELO OPERADOR DURANTE O
+      *                  EXPEDIENTE, VIA MENU.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTENOITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-LOG-FILE ASSIGN TO 'LOTENOITE.LOG'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-CLI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-LOG-FILE.
+       01  LOTE-LOG-REC.
+           05  LOTE-LOG-TIMESTAMP  PIC X(20).
+           05  LOTE-LOG-ETAPA      PIC X(20).
+           05  LOTE-LOG-RESULT     PIC X(30).
+
+       FD  CLIENTE.
+       COPY CLIDATA.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS     PIC 99.
+       01  WS-CLI-STATUS     PIC 99.
+       01  WS-CMD            PIC X(200).
+       01  WS-ETAPA-OK       PIC X       VALUE 'S'.
+       01  WS-STATUS         PIC 99      VALUE 0.
+       01  WS-LOG-ETAPA      PIC X(20)   VALUE SPACES.
+       01  WS-LOG-RESULT     PIC X(30)   VALUE SPACES.
+       COPY CLIPATH.
+       COPY WSFSTATUS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** LOTE NOTURNO - INICIO ********"
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           PERFORM P200-RUN-CADASTRO
+           IF WS-ETAPA-OK = 'S' THEN
+               PERFORM P300-RUN-RELATORIO
+           END-IF
+
+           DISPLAY "******** LOTE NOTURNO - FIM ********"
+           STOP RUN.
+
+       P200-RUN-CADASTRO.
+      *    CLICSV CARREGA CLIENTE.CSV EM LOTE, SEM ACCEPT - E O UNICO
+      *    DOS DOIS PROGRAMAS DE CADASTRO QUE PODE RODAR SEM OPERADOR.
+           MOVE "./CLICSV" TO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           PERFORM P420-CHECK-CLIENTE
+           MOVE "CADASTRO" TO WS-LOG-ETAPA
+           IF WS-CLI-STATUS = 0 OR WS-CLI-STATUS = 35 THEN
+               MOVE 'S' TO WS-ETAPA-OK
+               MOVE "OK" TO WS-LOG-RESULT
+           ELSE
+               MOVE 'N' TO WS-ETAPA-OK
+               MOVE WS-CLI-STATUS TO WS-STATUS
+               PERFORM P-DECODE-FSTATUS
+               MOVE WS-FSTAT-DESC TO WS-LOG-RESULT
+           END-IF
+           PERFORM P400-LOG-ETAPA.
+
+       P300-RUN-RELATORIO.
+           MOVE "./ROSTER" TO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE "RELATORIO" TO WS-LOG-ETAPA
+           MOVE "OK"        TO WS-LOG-RESULT
+           PERFORM P400-LOG-ETAPA.
+
+       P400-LOG-ETAPA.
+           OPEN EXTEND LOTE-LOG-FILE
+           IF WS-LOG-STATUS EQUAL 35 THEN
+               OPEN OUTPUT LOTE-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO LOTE-LOG-TIMESTAMP
+           MOVE WS-LOG-ETAPA           TO LOTE-LOG-ETAPA
+           MOVE WS-LOG-RESULT          TO LOTE-LOG-RESULT
+           WRITE LOTE-LOG-REC
+           CLOSE LOTE-LOG-FILE.
+
+       P420-CHECK-CLIENTE.
+           OPEN INPUT CLIENTE
+           CLOSE CLIENTE.
+
+       COPY FSTATUS.
+       END PROGRAM LOTENOITE.
