@@ -2,44 +2,196 @@
        PROGRAM-ID. ALISTAMENTO-MILITAR.
       * AUTHOR. RHAYADH ZAPAROLI.
       * DATE-WRITTEN. 01/07/2023.
+      * MODIFICATION-LOG.
+      *     08/08/2026 - REGISTRO PASSOU A SER ARQUIVO INDEXADO POR
+      *                  CPF, REJEITANDO ALISTAMENTO DUPLICADO.
+      *     08/08/2026 - P900-END CRIA O ARQUIVO REGISTRO QUANDO ELE
+      *                  AINDA NAO EXISTE, EM VEZ DE ABORTAR O LOTE.
+      *     08/08/2026 - MEDIA DO Q.I. PASSA A USAR PESO POR BIMESTRE,
+      *                  CONFIGURAVEL VIA QIPESO.CTL.
+      *     08/08/2026 - PASSA A EXIBIR A DESCRICAO DO FILE STATUS VIA
+      *                  FSTATUS.
+      *     08/08/2026 - NOME DIGITADO PASSA A SER SEPARADO EM PRIMEIRO
+      *                  NOME/NOME DO MEIO/ULTIMO NOME VIA NOMESPL.
+      *     08/08/2026 - PASSA A EXIGIR LOGON DE OPERADOR ANTES DE
+      *                  LIBERAR O CADASTRAMENTO, COM O ID GRAVADO NO
+      *                  LOG DE ALTERACOES E NO LOG DE REJEICOES.
+      *     08/08/2026 - P900-END PASSA A IMPRIMIR UMA CARTEIRA DE
+      *                  ALISTAMENTO PARA CADA REGISTRO GRAVADO COM
+      *                  SUCESSO.
+      *     08/08/2026 - PRS-DATA GANHA DT-ALISTAMENTO (VER PRSDATA),
+      *                  GRAVADA COM A DATA DA GRAVACAO, PARA PERMITIR
+      *                  UM EXPURGO ANUAL POR IDADE DO REGISTRO.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT REG-FILE ASSIGN TO 'REGISTRO'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CPF
+            FILE STATUS IS WS-STATUS.
+
+            SELECT MAT-CTL-FILE ASSIGN TO 'MATRICULA.CTL'
             ORGANIZATION IS SEQUENTIAL
             ACCESS MODE IS SEQUENTIAL
-            FILE STATUS IS WS-STATUS.
+            FILE STATUS IS WS-MAT-STATUS.
+
+            SELECT CHG-LOG-FILE ASSIGN TO 'ALISTAMENTO.LOG'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-LOG-STATUS.
+
+            SELECT REJ-FILE ASSIGN TO 'REJEITADOS'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REJ-STATUS.
+
+            SELECT QI-PESO-FILE ASSIGN TO 'QIPESO.CTL'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-PESO-STATUS.
+
+            SELECT USER-CTL-FILE ASSIGN TO 'USERS.CTL'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-LOGON-STATUS.
+
+            SELECT CARD-FILE ASSIGN TO 'CARTEIRA.PRN'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-CARD-STATUS.
+
+            SELECT EXT-FILE ASSIGN TO 'PESSOAL.EXT'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-EXT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD REG-FILE.
-       01 PRS-DATA.
-         05 NAMES       PIC X(50) VALUE SPACES.
-         05 RG          PIC 9(10) VALUE 0.
-         05 CPF         PIC 9(11) VALUE 0.
-         05 ADRESS     PIC X(80) VALUE SPACES.
-         05 MEDIA       PIC 99V99.
+       COPY PRSDATA.
+
+       FD MAT-CTL-FILE.
+       01 MAT-CTL-REC.
+         05 MAT-CTL-MAT       PIC 9(05).
+         05 MAT-CTL-MAT-ESP   PIC 9(03).
+
+       FD CHG-LOG-FILE.
+       01 CHG-LOG-REC.
+         05 CHG-TIMESTAMP     PIC X(20).
+         05 CHG-OPERADOR      PIC X(10).
+         05 CHG-FIELD         PIC X(10).
+         05 CHG-OLD-VALUE     PIC X(80).
+         05 CHG-NEW-VALUE     PIC X(80).
+
+       FD REJ-FILE.
+       01 REJ-REC.
+         05 REJ-TIMESTAMP     PIC X(20).
+         05 REJ-OPERADOR      PIC X(10).
+         05 REJ-NAME          PIC X(50).
+         05 REJ-CPF           PIC 9(11).
+         05 REJ-REASON-CODE   PIC 9(01).
+         05 REJ-REASON-DESC   PIC X(30).
+
+       FD USER-CTL-FILE.
+       COPY USERCTL.
+
+       FD QI-PESO-FILE.
+       01 QI-PESO-REC.
+         05 QI-NUM-BIMESTRES  PIC 9(01).
+         05 QI-PESO-TAB       PIC 9(03) OCCURS 4 TIMES.
+
+       FD CARD-FILE.
+       01 CARD-LINE          PIC X(60).
+
+       FD EXT-FILE.
+      *    LAYOUT IDENTICO AO EXTRATO GERADO PELO EXTRATO.cbl, PARA
+      *    CONSUMO PELO SISTEMA DE PESSOAL.
+       01 EXT-REC.
+         05 EXT-CPF          PIC 9(11).
+         05 EXT-NAME         PIC X(50).
+         05 EXT-RG           PIC 9(10).
+         05 EXT-SETOR        PIC X(01).
+         05 EXT-MAT-COMUM    PIC 9(05).
+         05 EXT-MAT-ESPECIAL PIC 9(03).
+         05 EXT-CIDADE       PIC X(30).
+         05 EXT-UF           PIC X(02).
 
        WORKING-STORAGE SECTION.
-       01 WS-DOB.
-         05 WS-DOB-YY  PIC 9(04) VALUE 0.
+       01 WS-MAT-STATUS  PIC 99.
+       01 WS-LOG-STATUS  PIC 99.
+       01 WS-REJ-STATUS  PIC 99.
+       01 WS-PESO-STATUS PIC 99.
+       01 WS-CARD-STATUS PIC 99.
+       01 WS-EXT-STATUS  PIC 99.
+       01 WS-CARD-SETOR-DESC PIC X(13) VALUE SPACES.
+       01 WS-NUM-BIMESTRES PIC 9(01) VALUE 4.
+       01 WS-PESO-TAB    PIC 9(03) OCCURS 4 TIMES.
+       01 WS-BIM-IDX     PIC 9(01) VALUE 0.
+       01 WS-QI-SOMA     PIC 9(06)V99 VALUE 0.
+       01 WS-REASON-CODE PIC 9(01) VALUE 0.
+       01 WS-DOB           PIC X(10) VALUE SPACES.
+       01 WS-DOB-R REDEFINES WS-DOB.
+         05 WS-DOB-DD      PIC 9(02).
+         05 FILLER         PIC X.
+         05 WS-DOB-MM      PIC 9(02).
+         05 FILLER         PIC X.
+         05 WS-DOB-YY      PIC 9(04).
 
        01 WS-CURR-DATE.
          05 WS-CURR-YY PIC 9(04) VALUE 0.
          05 WS-CURR-MM PIC 99 VALUE 0.
          05 WS-CURR-DD PIC 99 VALUE 0.
 
-       01 WS-PRS-DATA.
-         05 WS-NAME    PIC X(50) VALUE SPACES.
-         05 WS-RG      PIC 9(10) VALUE 0.
-         05 WS-CPF     PIC 9(11) VALUE 0.
-         05 WS-ADDRESS PIC X(80) VALUE SPACES.
-
-       01 WS-N1        PIC 9(02)V99 VALUE 0.
-       01 WS-N2        PIC 9(02)V99 VALUE 0.
-       01 WS-N3        PIC 9(02)V99 VALUE 0.
-       01 WS-N4        PIC 9(02)V99 VALUE 0.
-       01 WS-MEDIA     PIC 99V99.
+       COPY WSPRSDATA.
+
+       01 WS-CPF-VALID  PIC X VALUE 'N'.
+       01 WS-CPF-CHK    PIC 9(11) VALUE 0.
+       01 WS-CPF-TAB REDEFINES WS-CPF-CHK.
+         05 WS-CPF-D    PIC 9 OCCURS 11 TIMES.
+       01 WS-CPF-SUM    PIC 9(4) VALUE 0.
+       01 WS-CPF-REM    PIC 9(4) VALUE 0.
+       01 WS-CPF-DV1    PIC 9 VALUE 0.
+       01 WS-CPF-DV2    PIC 9 VALUE 0.
+       01 WS-CPF-IDX    PIC 9(2) VALUE 0.
+       01 WS-CPF-PESO   PIC 9(2) VALUE 0.
+       01 WS-CPF-REPDIG PIC X VALUE 'N'.
+
+       01 WS-RG-VALID   PIC X VALUE 'N'.
+       01 UF-LISTA.
+           05 FILLER PIC X(02) VALUE 'AC'.
+           05 FILLER PIC X(02) VALUE 'AL'.
+           05 FILLER PIC X(02) VALUE 'AP'.
+           05 FILLER PIC X(02) VALUE 'AM'.
+           05 FILLER PIC X(02) VALUE 'BA'.
+           05 FILLER PIC X(02) VALUE 'CE'.
+           05 FILLER PIC X(02) VALUE 'DF'.
+           05 FILLER PIC X(02) VALUE 'ES'.
+           05 FILLER PIC X(02) VALUE 'GO'.
+           05 FILLER PIC X(02) VALUE 'MA'.
+           05 FILLER PIC X(02) VALUE 'MT'.
+           05 FILLER PIC X(02) VALUE 'MS'.
+           05 FILLER PIC X(02) VALUE 'MG'.
+           05 FILLER PIC X(02) VALUE 'PA'.
+           05 FILLER PIC X(02) VALUE 'PB'.
+           05 FILLER PIC X(02) VALUE 'PR'.
+           05 FILLER PIC X(02) VALUE 'PE'.
+           05 FILLER PIC X(02) VALUE 'PI'.
+           05 FILLER PIC X(02) VALUE 'RJ'.
+           05 FILLER PIC X(02) VALUE 'RN'.
+           05 FILLER PIC X(02) VALUE 'RS'.
+           05 FILLER PIC X(02) VALUE 'RO'.
+           05 FILLER PIC X(02) VALUE 'RR'.
+           05 FILLER PIC X(02) VALUE 'SC'.
+           05 FILLER PIC X(02) VALUE 'SP'.
+           05 FILLER PIC X(02) VALUE 'SE'.
+           05 FILLER PIC X(02) VALUE 'TO'.
+       01 UF-LISTA-TAB REDEFINES UF-LISTA OCCURS 27 TIMES.
+           05 UF-COD PIC X(02).
+       01 WS-UF-IDX     PIC 99 VALUE 0.
+       01 WS-UF-ACHOU   PIC X VALUE 'N'.
+
+       01 WS-NOTA-TAB  PIC 9(02)V99 OCCURS 4 TIMES.
        01 WS-KEY       PIC X.
        01 WS-KEY-1     PIC A(01).
        01 WS-STATUS    PIC 99.
@@ -47,34 +199,84 @@
        01 WS-CHC       PIC 9(02) VALUE 0.
        01 WS-MAT       PIC 9(05).
        01 WS-MAT-ESP   PIC 9(03).
+       COPY WSFSTATUS.
+       COPY WSNOMESPL.
+       COPY WSLOGON.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "CADASTRAMENTO MILITAR"
-           DISPLAY "INFORME O ANO DE NASCIMENTO"
-           ACCEPT WS-DOB-YY
+           PERFORM P-SIGN-ON
+           PERFORM P200-VALIDATION
+           PERFORM P205-CPF-CAPTURE
+           DISPLAY "INFORME A DATA DE NASCIMENTO (DD/MM/AAAA)"
+           ACCEPT WS-DOB
            MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
-           COMPUTE WS-CALC-AGE = FUNCTION NUMVAL(WS-CURR-YY) -
-                                 FUNCTION NUMVAL(WS-DOB-YY)
+
+           COMPUTE WS-CALC-AGE = WS-CURR-YY - WS-DOB-YY
+           IF WS-CURR-MM < WS-DOB-MM OR
+              (WS-CURR-MM = WS-DOB-MM AND WS-CURR-DD < WS-DOB-DD) THEN
+               SUBTRACT 1 FROM WS-CALC-AGE
+           END-IF
            DISPLAY "IDADE: " WS-CALC-AGE
 
            IF WS-CALC-AGE >= 18 THEN
            DISPLAY "IDADE PERMITIDA"
-           PERFORM P200-VALIDATION
+           GO TO P206-RG-ENTRY
            ELSE
            DISPLAY "IDADE NAO PERMITIDA"
+           MOVE 1 TO WS-REASON-CODE
+           PERFORM P920-LOG-REJECTION
            GO TO P900-END
            END-IF.
 
        P200-VALIDATION.
            DISPLAY "DIGITE O NOME"
            ACCEPT WS-NAME
-           DISPLAY "DIGITE O RG"
-           ACCEPT WS-RG
+           MOVE WS-NAME TO WS-NOME-COMPLETO
+           PERFORM P-SPLIT-NOME
+           DISPLAY "PRIMEIRO NOME: " WS-NOME-PRIMEIRO
+           DISPLAY "NOME DO MEIO: " WS-NOME-MEIO
+           DISPLAY "ULTIMO NOME: " WS-NOME-ULTIMO.
+
+       P205-CPF-CAPTURE.
+      *    CAPTURA E VALIDA O CPF ANTES DA CONFERENCIA DE IDADE, PARA
+      *    QUE UM REGISTRO REJEITADO POR MENORIDADE JA IDENTIFIQUE O
+      *    CONSCRITO NO LOG DE REJEICOES (WS-NAME/WS-CPF).
            DISPLAY "DIGITE O CPF"
            ACCEPT WS-CPF
-           DISPLAY "DIGITE O ENDERECO"
-           ACCEPT WS-ADDRESS
+           PERFORM P210-CPF-CHECK
+           IF WS-CPF-VALID NOT = 'S' THEN
+               DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+               GO TO P205-CPF-CAPTURE
+           END-IF.
+
+       P206-RG-ENTRY.
+           DISPLAY "DIGITE O RG"
+           ACCEPT WS-RG
+           DISPLAY "DIGITE A UF EMISSORA DO RG"
+           ACCEPT WS-RG-UF
+           PERFORM P215-RG-CHECK
+           IF WS-RG-VALID NOT = 'S' THEN
+               DISPLAY "RG INVALIDO - VERIFIQUE O NUMERO E A UF "
+                       "EMISSORA"
+               GO TO P206-RG-ENTRY
+           END-IF.
+
+       P205-CPF-ENTRY.
+           DISPLAY "HA MOTIVO DE ISENCAO OU ADIAMENTO? (S/N)"
+           ACCEPT WS-KEY
+           IF WS-KEY = 'S' OR WS-KEY = 's' THEN
+               DISPLAY "2 - DEFERIMENTO MEDICO"
+               DISPLAY "3 - OBJECAO RELIGIOSA"
+               DISPLAY "4 - JA ALISTADO EM OUTRA UNIDADE"
+               DISPLAY "INFORME O CODIGO DO MOTIVO"
+               ACCEPT WS-REASON-CODE
+               PERFORM P920-LOG-REJECTION
+               GO TO P900-END
+           END-IF.
+
+           PERFORM P220-READ-ADDRESS
 
            DISPLAY "VERIFIQUE OS DADOS"
            DISPLAY WS-NAME
@@ -89,6 +291,95 @@
            ELSE
            GO TO P400-QI
            END-IF.
+
+       P210-CPF-CHECK.
+      *    VALIDA OS DOIS DIGITOS VERIFICADORES DO CPF (MODULO 11).
+           MOVE 'N' TO WS-CPF-VALID
+           MOVE WS-CPF TO WS-CPF-CHK
+           MOVE 'S' TO WS-CPF-REPDIG
+
+           PERFORM VARYING WS-CPF-IDX FROM 2 BY 1
+                   UNTIL WS-CPF-IDX > 11
+               IF WS-CPF-D(WS-CPF-IDX) NOT = WS-CPF-D(1) THEN
+                   MOVE 'N' TO WS-CPF-REPDIG
+               END-IF
+           END-PERFORM
+
+           IF WS-CPF-CHK = 0 OR WS-CPF-REPDIG = 'S' THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CPF-SUM
+           MOVE 10 TO WS-CPF-PESO
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SUM = WS-CPF-SUM +
+                       (WS-CPF-D(WS-CPF-IDX) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           DIVIDE WS-CPF-SUM BY 11 GIVING WS-CPF-IDX
+                   REMAINDER WS-CPF-REM
+           IF WS-CPF-REM < 2 THEN
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               SUBTRACT WS-CPF-REM FROM 11 GIVING WS-CPF-DV1
+           END-IF
+           IF WS-CPF-DV1 NOT = WS-CPF-D(10) THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CPF-SUM
+           MOVE 11 TO WS-CPF-PESO
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 10
+               COMPUTE WS-CPF-SUM = WS-CPF-SUM +
+                       (WS-CPF-D(WS-CPF-IDX) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           DIVIDE WS-CPF-SUM BY 11 GIVING WS-CPF-IDX
+                   REMAINDER WS-CPF-REM
+           IF WS-CPF-REM < 2 THEN
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               SUBTRACT WS-CPF-REM FROM 11 GIVING WS-CPF-DV2
+           END-IF
+           IF WS-CPF-DV2 = WS-CPF-D(11) THEN
+               MOVE 'S' TO WS-CPF-VALID
+           END-IF.
+
+       P215-RG-CHECK.
+      *    VALIDA O TAMANHO DO RG E A UF EMISSORA INFORMADA.
+           MOVE 'N' TO WS-RG-VALID
+           IF WS-RG < 100000 THEN
+      *        MENOS DE 6 DIGITOS UTEIS - NUMERO DE RG INCOMPLETO
+      *        (O ACCEPT NUMERICO PREENCHE COM ZEROS A ESQUERDA).
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-UF-ACHOU
+               PERFORM VARYING WS-UF-IDX FROM 1 BY 1 UNTIL
+                               WS-UF-IDX > 27
+                   IF UF-COD(WS-UF-IDX) = WS-RG-UF THEN
+                       MOVE 'S' TO WS-UF-ACHOU
+                   END-IF
+               END-PERFORM
+               IF WS-UF-ACHOU = 'S' THEN
+                   MOVE 'S' TO WS-RG-VALID
+               END-IF
+           END-IF.
+
+       P220-READ-ADDRESS.
+           DISPLAY "DIGITE O ENDERECO"
+           DISPLAY "RUA"
+           ACCEPT WS-END-RUA
+           DISPLAY "NUMERO"
+           ACCEPT WS-END-NUMERO
+           DISPLAY "BAIRRO"
+           ACCEPT WS-END-BAIRRO
+           DISPLAY "CIDADE"
+           ACCEPT WS-END-CIDADE
+           DISPLAY "UF"
+           ACCEPT WS-END-UF
+           DISPLAY "CEP"
+           ACCEPT WS-END-CEP.
+
        P250-VERIFY.
            DISPLAY "VERIFIQUE OS DADOS"
            DISPLAY WS-NAME
@@ -111,35 +402,118 @@
 
            EVALUATE WS-CHC
            WHEN 1
+               MOVE "NOME"       TO CHG-FIELD
+               MOVE WS-NAME      TO CHG-OLD-VALUE
                DISPLAY "DIGITE O NOME"
                ACCEPT WS-NAME
+               MOVE WS-NAME      TO WS-NOME-COMPLETO
+               PERFORM P-SPLIT-NOME
+               MOVE WS-NAME      TO CHG-NEW-VALUE
+               PERFORM P310-LOG-CHANGE
            WHEN 2
-               DISPLAY "DIGITE O RG"
-               ACCEPT WS-RG
+               MOVE "RG"         TO CHG-FIELD
+               MOVE WS-RG        TO CHG-OLD-VALUE
+               PERFORM WITH TEST AFTER UNTIL WS-RG-VALID = 'S'
+                   DISPLAY "DIGITE O RG"
+                   ACCEPT WS-RG
+                   DISPLAY "DIGITE A UF EMISSORA DO RG"
+                   ACCEPT WS-RG-UF
+                   PERFORM P215-RG-CHECK
+                   IF WS-RG-VALID NOT = 'S' THEN
+                       DISPLAY "RG INVALIDO - VERIFIQUE O NUMERO E "
+                               "A UF EMISSORA"
+                   END-IF
+               END-PERFORM
+               MOVE WS-RG        TO CHG-NEW-VALUE
+               PERFORM P310-LOG-CHANGE
            WHEN 3
-               DISPLAY "DIGITE O CPF"
-               ACCEPT WS-CPF
+               MOVE "CPF"        TO CHG-FIELD
+               MOVE WS-CPF       TO CHG-OLD-VALUE
+               PERFORM WITH TEST AFTER UNTIL WS-CPF-VALID = 'S'
+                   DISPLAY "DIGITE O CPF"
+                   ACCEPT WS-CPF
+                   PERFORM P210-CPF-CHECK
+                   IF WS-CPF-VALID NOT = 'S' THEN
+                       DISPLAY "CPF INVALIDO - DIGITO "
+                               "VERIFICADOR NAO CONFERE"
+                   END-IF
+               END-PERFORM
+               MOVE WS-CPF       TO CHG-NEW-VALUE
+               PERFORM P310-LOG-CHANGE
            WHEN 4
-               DISPLAY "DIGITE O ENDERECO"
-               ACCEPT WS-ADDRESS
+               MOVE "ENDERECO"   TO CHG-FIELD
+               MOVE WS-ADDRESS   TO CHG-OLD-VALUE
+               PERFORM P220-READ-ADDRESS
+               MOVE WS-ADDRESS   TO CHG-NEW-VALUE
+               PERFORM P310-LOG-CHANGE
            WHEN 0
                GO TO P900-END
            END-EVALUATE.
 
            GO TO P250-VERIFY.
 
+       P310-LOG-CHANGE.
+      *    GRAVA NO LOG DE ALTERACOES O VALOR ANTERIOR E O NOVO VALOR
+      *    DE CADA CAMPO CORRIGIDO PELO OPERADOR VIA P300-CHC.
+           MOVE FUNCTION CURRENT-DATE TO CHG-TIMESTAMP
+           MOVE WS-OPERADOR-ID        TO CHG-OPERADOR
+           OPEN EXTEND CHG-LOG-FILE
+           IF WS-LOG-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CHG-LOG-FILE
+           END-IF
+           WRITE CHG-LOG-REC
+           CLOSE CHG-LOG-FILE.
+
+       P410-READ-PESO.
+      *    NUMERO DE BIMESTRES AVALIADOS E PESO DE CADA UM NO CALCULO
+      *    DA MEDIA DO Q.I., LIDOS DE QIPESO.CTL (ALGUMAS DISCIPLINAS
+      *    SO AVALIAM 2 BIMESTRES). SE O ARQUIVO NAO EXISTIR OU O
+      *    NUMERO DE BIMESTRES GRAVADO FOR INVALIDO, ASSUME 4
+      *    BIMESTRES DE PESO IGUAL (25% CADA).
+           OPEN INPUT QI-PESO-FILE
+           IF WS-PESO-STATUS EQUAL 35 THEN
+               PERFORM P415-DEFAULT-PESO
+           ELSE
+               READ QI-PESO-FILE
+                   AT END
+                       PERFORM P415-DEFAULT-PESO
+                   NOT AT END
+                       IF QI-NUM-BIMESTRES < 1 OR QI-NUM-BIMESTRES > 4
+                           PERFORM P415-DEFAULT-PESO
+                       ELSE
+                           MOVE QI-NUM-BIMESTRES TO WS-NUM-BIMESTRES
+                           PERFORM VARYING WS-BIM-IDX FROM 1 BY 1
+                                   UNTIL WS-BIM-IDX > 4
+                               MOVE QI-PESO-TAB(WS-BIM-IDX)
+                                 TO WS-PESO-TAB(WS-BIM-IDX)
+                           END-PERFORM
+                       END-IF
+               END-READ
+               CLOSE QI-PESO-FILE
+           END-IF.
+
+       P415-DEFAULT-PESO.
+           MOVE 4 TO WS-NUM-BIMESTRES
+           PERFORM VARYING WS-BIM-IDX FROM 1 BY 1
+                   UNTIL WS-BIM-IDX > 4
+               MOVE 25 TO WS-PESO-TAB(WS-BIM-IDX)
+           END-PERFORM.
+
        P400-QI.
-           DISPLAY "DIGITE A NOTA DOS 4 ULTIMOS BIMESTRES"
-           DISPLAY "NOTA 1"
-           ACCEPT WS-N1
-           DISPLAY "NOTA 2"
-           ACCEPT WS-N2
-           DISPLAY "NOTA 3"
-           ACCEPT WS-N3
-           DISPLAY "NOTA 4"
-           ACCEPT WS-N4
-
-           COMPUTE WS-MEDIA = (WS-N1 + WS-N2 + WS-N3 + WS-N4) / 4
+           PERFORM P410-READ-PESO
+
+           DISPLAY "DIGITE A NOTA DE CADA BIMESTRE AVALIADO ("
+                   WS-NUM-BIMESTRES " NO TOTAL)"
+           MOVE 0 TO WS-QI-SOMA
+           PERFORM VARYING WS-BIM-IDX FROM 1 BY 1
+                   UNTIL WS-BIM-IDX > WS-NUM-BIMESTRES
+               DISPLAY "NOTA " WS-BIM-IDX
+               ACCEPT WS-NOTA-TAB(WS-BIM-IDX)
+               COMPUTE WS-QI-SOMA = WS-QI-SOMA +
+                   WS-NOTA-TAB(WS-BIM-IDX) * WS-PESO-TAB(WS-BIM-IDX)
+           END-PERFORM
+
+           COMPUTE WS-MEDIA = WS-QI-SOMA / 100
            DISPLAY WS-MEDIA
 
            IF WS-MEDIA >= 9.5 THEN
@@ -151,6 +525,7 @@
 
        P600-SESSION.
            IF WS-MEDIA >= 9.5 AND WS-MEDIA <= 10.00 THEN
+           MOVE 'E' TO WS-SETOR
            DISPLAY "SETOR ESPECIAL"
            DISPLAY WS-NAME
            DISPLAY WS-RG
@@ -159,6 +534,7 @@
            PERFORM P550-MAT-ESP
            GO TO P900-END
            ELSE
+           MOVE 'C' TO WS-SETOR
            DISPLAY "SETOR COMUM"
            DISPLAY WS-NAME
            DISPLAY WS-RG
@@ -170,29 +546,171 @@
 
        P500-MAT.
            DISPLAY "GERANDO A MATRICULA....."
-           MOVE FUNCTION RANDOM(1) TO WS-MAT
+           PERFORM P490-OPEN-MAT-CTL
+           ADD 1 TO MAT-CTL-MAT GIVING WS-MAT
+           MOVE WS-MAT TO MAT-CTL-MAT
+           MOVE WS-MAT TO WS-MAT-COMUM
+           REWRITE MAT-CTL-REC
+           CLOSE MAT-CTL-FILE
            DISPLAY WS-MAT.
 
-           P550-MAT-ESP.
+       P550-MAT-ESP.
            DISPLAY "GERANDO A MATRICULA ESPECIAL....."
-           MOVE FUNCTION RANDOM(1) TO WS-MAT-ESP
+           PERFORM P490-OPEN-MAT-CTL
+           ADD 1 TO MAT-CTL-MAT-ESP GIVING WS-MAT-ESP
+           MOVE WS-MAT-ESP TO MAT-CTL-MAT-ESP
+           MOVE WS-MAT-ESP TO WS-MAT-ESPECIAL
+           REWRITE MAT-CTL-REC
+           CLOSE MAT-CTL-FILE
            DISPLAY WS-MAT-ESP.
 
+       P490-OPEN-MAT-CTL.
+      *    CONTROLE DO ULTIMO NUMERO DE MATRICULA EMITIDO, PARA QUE A
+      *    NUMERACAO SEJA SEQUENCIAL E SEM LACUNAS ENTRE EXECUCOES.
+           OPEN I-O MAT-CTL-FILE
+           IF WS-MAT-STATUS = 35 THEN
+               OPEN OUTPUT MAT-CTL-FILE
+               MOVE 0 TO MAT-CTL-MAT
+               MOVE 0 TO MAT-CTL-MAT-ESP
+               WRITE MAT-CTL-REC
+               CLOSE MAT-CTL-FILE
+               OPEN I-O MAT-CTL-FILE
+           END-IF
+           READ MAT-CTL-FILE NEXT RECORD
+               AT END
+                   MOVE 0 TO MAT-CTL-MAT
+                   MOVE 0 TO MAT-CTL-MAT-ESP
+           END-READ.
+
        P900-END.
-           OPEN EXTEND REG-FILE
+           IF WS-REASON-CODE NOT = 0 THEN
+               DISPLAY "ALISTAMENTO NAO EFETIVADO - MOTIVO REGISTRADO"
+               GO TO P999-STOP
+           END-IF.
+
+           OPEN I-O REG-FILE
+           IF WS-STATUS = 35 THEN
+      *        ARQUIVO REGISTRO AINDA NAO EXISTE - CRIA VAZIO E REABRE,
+      *        PARA QUE A AUSENCIA DO ARQUIVO NAO INTERROMPA O LOTE.
+               OPEN OUTPUT REG-FILE
+               CLOSE REG-FILE
+               OPEN I-O REG-FILE
+           END-IF
+
            IF WS-STATUS = 0 THEN
-           MOVE WS-NAME TO NAMES
-           MOVE WS-MEDIA TO MEDIA
+           MOVE WS-CURR-DATE TO WS-DT-ALISTAMENTO
            MOVE WS-PRS-DATA TO PRS-DATA
            WRITE PRS-DATA
-           DISPLAY "REGISTRO GRAVADO"
-           DISPLAY "STATUS: " WS-STATUS
+               INVALID KEY
+                   DISPLAY "CPF JA CADASTRADO EM REGISTRO - "
+                           "ALISTAMENTO NAO GRAVADO"
+               NOT INVALID KEY
+                   DISPLAY "REGISTRO GRAVADO"
+                   DISPLAY "STATUS: " WS-STATUS
+                   PERFORM P910-PRINT-CARTEIRA
+                   PERFORM P920-WRITE-EXTRATO
+           END-WRITE
+           CLOSE REG-FILE
            ELSE
-           DISPLAY "NAO FOI POSSIVEL GRAVAR O REGISTRO!"
-           DISPLAY "FILE STATUS: " WS-STATUS
+           PERFORM P-DECODE-FSTATUS
+           DISPLAY "NAO FOI POSSIVEL GRAVAR O REGISTRO - " WS-FSTAT-DESC
            END-IF.
 
-           CLOSE REG-FILE
+           GO TO P999-STOP.
+
+       P920-WRITE-EXTRATO.
+      *    ACRESCENTA UM REGISTRO A PESSOAL.EXT A CADA ALISTAMENTO
+      *    GRAVADO COM SUCESSO, PARA QUE O SISTEMA DE PESSOAL RECEBA
+      *    CADA ALISTAMENTO ASSIM QUE EFETIVADO, SEM DEPENDER DE UMA
+      *    ROTINA DE EXTRACAO EM LOTE SEPARADA.
+           OPEN EXTEND EXT-FILE
+           IF WS-EXT-STATUS EQUAL 35 THEN
+               OPEN OUTPUT EXT-FILE
+           END-IF
+           MOVE WS-CPF          TO EXT-CPF
+           MOVE WS-NAME         TO EXT-NAME
+           MOVE WS-RG           TO EXT-RG
+           MOVE WS-SETOR        TO EXT-SETOR
+           MOVE WS-MAT-COMUM    TO EXT-MAT-COMUM
+           MOVE WS-MAT-ESPECIAL TO EXT-MAT-ESPECIAL
+           MOVE WS-END-CIDADE   TO EXT-CIDADE
+           MOVE WS-END-UF       TO EXT-UF
+           WRITE EXT-REC
+           CLOSE EXT-FILE.
+
+       P999-STOP.
            DISPLAY "FINALIZANDO O PROGRAMA..."
            STOP RUN.
+
+       P910-PRINT-CARTEIRA.
+      *    IMPRIME A CARTEIRA DE ALISTAMENTO PARA O CONSCRITO LEVAR.
+           IF WS-SETOR = 'E' THEN
+               MOVE "SETOR ESPECIAL" TO WS-CARD-SETOR-DESC
+           ELSE
+               MOVE "SETOR COMUM"    TO WS-CARD-SETOR-DESC
+           END-IF
+
+           OPEN EXTEND CARD-FILE
+           IF WS-CARD-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CARD-FILE
+           END-IF
+
+           MOVE "---- CARTEIRA DE ALISTAMENTO MILITAR ----" TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "NOME: "   DELIMITED BY SIZE
+                  WS-NAME    DELIMITED BY SIZE
+                  INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "CPF: "    DELIMITED BY SIZE
+                  WS-CPF     DELIMITED BY SIZE
+                  INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "SETOR: "         DELIMITED BY SIZE
+                  WS-CARD-SETOR-DESC DELIMITED BY SIZE
+                  INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           IF WS-SETOR = 'E' THEN
+               STRING "MATRICULA: " DELIMITED BY SIZE
+                      WS-MAT-ESPECIAL DELIMITED BY SIZE
+                      INTO CARD-LINE
+           ELSE
+               STRING "MATRICULA: " DELIMITED BY SIZE
+                      WS-MAT-COMUM    DELIMITED BY SIZE
+                      INTO CARD-LINE
+           END-IF
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           WRITE CARD-LINE
+           CLOSE CARD-FILE.
+
+       P920-LOG-REJECTION.
+      *    REGISTRA UMA TENTATIVA DE ALISTAMENTO NAO EFETIVADA, COM O
+      *    MOTIVO (IDADE, ISENCAO MEDICA, RELIGIOSA OU JA ALISTADO).
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP
+           MOVE WS-OPERADOR-ID       TO REJ-OPERADOR
+           MOVE WS-NAME              TO REJ-NAME
+           MOVE WS-CPF               TO REJ-CPF
+           MOVE WS-REASON-CODE       TO REJ-REASON-CODE
+           EVALUATE WS-REASON-CODE
+               WHEN 1 MOVE "MENOR DE IDADE"        TO REJ-REASON-DESC
+               WHEN 2 MOVE "DEFERIMENTO MEDICO"     TO REJ-REASON-DESC
+               WHEN 3 MOVE "OBJECAO RELIGIOSA"      TO REJ-REASON-DESC
+               WHEN 4 MOVE "JA ALISTADO OUTRA UNID" TO REJ-REASON-DESC
+               WHEN OTHER MOVE "NAO INFORMADO"      TO REJ-REASON-DESC
+           END-EVALUATE
+
+           OPEN EXTEND REJ-FILE
+           IF WS-REJ-STATUS EQUAL 35 THEN
+               OPEN OUTPUT REJ-FILE
+           END-IF
+           WRITE REJ-REC
+           CLOSE REJ-FILE.
+
+       COPY FSTATUS.
+       COPY NOMESPL.
+       COPY LOGON.
        END PROGRAM ALISTAMENTO-MILITAR.
