@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: RECONSTROI PESSOAL.EXT DO ZERO A PARTIR DE TODO O
+      *          CONTEUDO DE REGISTRO. USAR APENAS PARA UM BACKFILL
+      *          INICIAL OU PARA RECONSTRUIR O EXTRATO SE ELE FOR
+      *          PERDIDO - NA OPERACAO NORMAL, CADA ALISTAMENTO JA
+      *          ACRESCENTA SEU PROPRIO REGISTRO A PESSOAL.EXT ASSIM
+      *          QUE E EFETIVADO (VER P920-WRITE-EXTRATO EM
+      *          ALISTAMENTO-MILITAR).
+      * MODIFICATION-LOG.
+      *     08/08/2026 - DEIXA DE SER A ROTINA QUE ALIMENTA O SISTEMA
+      *                  DE PESSOAL A CADA ALISTAMENTO; PASSA A SER UM
+      *                  UTILITARIO DE RECONSTRUCAO/BACKFILL, JA QUE
+      *                  ALISTAMENTO-MILITAR PASSOU A GRAVAR EM
+      *                  PESSOAL.EXT DIRETAMENTE A CADA REGISTRO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-STATUS.
+
+           SELECT EXT-FILE ASSIGN TO 'PESSOAL.EXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       FD EXT-FILE.
+       01 EXT-REC.
+         05 EXT-CPF          PIC 9(11).
+         05 EXT-NAME         PIC X(50).
+         05 EXT-RG           PIC 9(10).
+         05 EXT-SETOR        PIC X(01).
+         05 EXT-MAT-COMUM    PIC 9(05).
+         05 EXT-MAT-ESPECIAL PIC 9(03).
+         05 EXT-CIDADE       PIC X(30).
+         05 EXT-UF           PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS      PIC 99.
+       01 WS-EXT-STATUS  PIC 99.
+       01 WS-EOF         PIC 99.
+       01 WS-REC-COUNT   PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** EXTRATO DE ALISTADOS PARA O PESSOAL ******"
+           SET WS-EOF TO 0
+
+           OPEN INPUT REG-FILE
+           IF WS-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               OPEN OUTPUT EXT-FILE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE WS-CPF          TO EXT-CPF
+                           MOVE WS-NAME         TO EXT-NAME
+                           MOVE WS-RG           TO EXT-RG
+                           MOVE WS-SETOR        TO EXT-SETOR
+                           MOVE WS-MAT-COMUM    TO EXT-MAT-COMUM
+                           MOVE WS-MAT-ESPECIAL TO EXT-MAT-ESPECIAL
+                           MOVE WS-END-CIDADE   TO EXT-CIDADE
+                           MOVE WS-END-UF       TO EXT-UF
+                           WRITE EXT-REC
+                           ADD 1 TO WS-REC-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE EXT-FILE
+               CLOSE REG-FILE
+               DISPLAY "REGISTROS EXTRAIDOS: " WS-REC-COUNT
+           END-IF
+
+           STOP RUN.
+       END PROGRAM EXTRATO.
