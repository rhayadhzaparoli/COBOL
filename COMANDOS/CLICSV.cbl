@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: CARGA EM LOTE DO ARQUIVO CLIENTE A PARTIR DE UM
+      *          ARQUIVO CSV (COD-CLIENTE,NM-CLIENTE,TEL-CLIENTE).
+      * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - REG-CLIENTE GANHA CPF-CLIENTE (VER CLIDATA);
+      *                  ZERADO PARA AS LINHAS CARREGADAS DO CSV, QUE
+      *                  AINDA NAO TRAZEM ESSA COLUNA.
+      *     08/08/2026 - REG-CLIENTE GANHA DT-CADASTRO, GRAVADA COM A
+      *                  DATA DA CARGA PARA CADA LINHA IMPORTADA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLICSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO 'CLIENTE.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS.
+
+           SELECT CLI-CNT-FILE ASSIGN TO 'CLIENTE.CNT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-FILE.
+       01 CSV-LINE          PIC X(80).
+
+       FD  CLIENTE.
+       COPY CLIDATA.
+
+       FD  CLI-CNT-FILE.
+       COPY CLICOUNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS        PIC 99.
+       01  WS-CSV-STATUS    PIC 99.
+       01  WS-CNT-STATUS    PIC 99.
+       01  WS-EOF           PIC 99 VALUE 0.
+       01  WS-CSV-COD       PIC X(03).
+       01  WS-CSV-NOME      PIC X(40).
+       01  WS-CSV-TEL       PIC X(12).
+       01  WS-LOAD-COUNT    PIC 9(05) VALUE 0.
+       01  WS-SKIP-COUNT    PIC 9(05) VALUE 0.
+       01  WS-CURR-DATE.
+           05 WS-CURR-YY PIC 9(04) VALUE 0.
+           05 WS-CURR-MM PIC 99 VALUE 0.
+           05 WS-CURR-DD PIC 99 VALUE 0.
+       COPY CLIPATH.
+       COPY WSTELCHK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** CARGA CSV DE CLIENTE ********"
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           OPEN INPUT CSV-FILE
+           IF WS-CSV-STATUS EQUAL 35 THEN
+               DISPLAY "ARQUIVO CLIENTE.CSV NAO ENCONTRADO"
+           ELSE
+               OPEN I-O CLIENTE
+               IF WS-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CLIENTE
+                   CLOSE CLIENTE
+                   OPEN I-O CLIENTE
+               END-IF
+
+               PERFORM UNTIL WS-EOF = 1
+                   READ CSV-FILE INTO CSV-LINE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           PERFORM P200-CARGA-LINHA
+                   END-READ
+               END-PERFORM
+
+               CLOSE CLIENTE
+               PERFORM P300-BUMP-CONTADOR
+               DISPLAY "REGISTROS CARREGADOS: " WS-LOAD-COUNT
+               DISPLAY "REGISTROS REJEITADOS: " WS-SKIP-COUNT
+           END-IF
+
+           CLOSE CSV-FILE
+           STOP RUN.
+
+       P200-CARGA-LINHA.
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WS-CSV-COD WS-CSV-NOME WS-CSV-TEL
+
+           MOVE WS-CSV-COD  TO COD-CLIENTE
+           MOVE WS-CSV-NOME TO NM-CLIENTE
+           MOVE WS-CSV-TEL  TO TEL-CLIENTE
+           MOVE SPACES      TO EMAIL-CLIENTE
+           MOVE SPACES      TO CEP-CLIENTE
+           MOVE 0           TO CPF-CLIENTE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE TO DT-CADASTRO
+
+           MOVE 'N' TO WS-TEL-VALID
+           MOVE TEL-CLIENTE TO WS-TEL-CHECK
+           IF WS-TEL-HIFEN-DDD = '-' AND WS-TEL-HIFEN = '-'
+              AND WS-TEL-DDD IS NUMERIC AND WS-TEL-P1 IS NUMERIC
+              AND WS-TEL-P2 IS NUMERIC THEN
+               PERFORM P215-VALIDA-DDD
+               IF WS-TEL-DDD-VALIDO = 'S' THEN
+                   MOVE 'S' TO WS-TEL-VALID
+               END-IF
+           END-IF
+
+           IF WS-TEL-VALID = 'S' THEN
+               WRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "COD. " COD-CLIENTE " JA CADASTRADO - "
+                               "LINHA IGNORADA"
+                       ADD 1 TO WS-SKIP-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOAD-COUNT
+               END-WRITE
+           ELSE
+               DISPLAY "COD. " COD-CLIENTE " COM TELEFONE INVALIDO - "
+                       "LINHA IGNORADA"
+               ADD 1 TO WS-SKIP-COUNT
+           END-IF.
+
+       P215-VALIDA-DDD.
+           MOVE 'N' TO WS-TEL-DDD-VALIDO
+           PERFORM VARYING WS-TEL-DDD-IDX FROM 1 BY 1 UNTIL
+                           WS-TEL-DDD-IDX > 67
+               IF DDD-COD(WS-TEL-DDD-IDX) = WS-TEL-DDD THEN
+                   MOVE 'S' TO WS-TEL-DDD-VALIDO
+               END-IF
+           END-PERFORM.
+
+       P300-BUMP-CONTADOR.
+      *    MANTEM CLIENTE.CNT COM O TOTAL DE REGISTROS QUE DEVERIAM
+      *    EXISTIR EM CLIENTE, PARA QUE LEITURA-ARQ POSSA CONFERIR
+      *    A LISTAGEM CONTRA UM TOTAL INDEPENDENTE.
+           IF WS-LOAD-COUNT > 0 THEN
+               OPEN I-O CLI-CNT-FILE
+               IF WS-CNT-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CLI-CNT-FILE
+                   MOVE 0 TO CLI-CNT-TOTAL
+                   WRITE CLI-CNT-REC
+                   CLOSE CLI-CNT-FILE
+                   OPEN I-O CLI-CNT-FILE
+               END-IF
+               READ CLI-CNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 0 TO CLI-CNT-TOTAL
+               END-READ
+               ADD WS-LOAD-COUNT TO CLI-CNT-TOTAL
+               REWRITE CLI-CNT-REC
+               CLOSE CLI-CNT-FILE
+           END-IF.
+       END PROGRAM CLICSV.
