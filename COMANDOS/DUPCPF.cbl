@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: VARREDURA DE CONCILIACAO DO ARQUIVO REGISTRO, PARA
+      *          DETECTAR CPF DUPLICADO (POR EXEMPLO, APOS UMA CARGA
+      *          EXTERNA DE DADOS QUE NAO PASSE PELO CONTROLE DE CHAVE
+      *          DO ALISTAMENTO-MILITAR) E GERAR UM RELATORIO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCPF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO 'DUPCPF.SRT'.
+
+           SELECT DUP-REPORT-FILE ASSIGN TO 'DUPCPF.RPT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-FILE.
+       COPY PRSDATA.
+
+       SD SORT-FILE.
+       01 SD-REC.
+         05 SD-CPF   PIC 9(11).
+         05 SD-NAME  PIC X(50).
+
+       FD DUP-REPORT-FILE.
+       01 RPT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS       PIC 99.
+       01 WS-RPT-STATUS   PIC 99.
+       01 WS-EOF          PIC 99.
+       01 WS-LAST-CPF     PIC 9(11) VALUE 0.
+       01 WS-LAST-NAME    PIC X(50) VALUE SPACES.
+       01 WS-FIRST-REC    PIC X(01) VALUE 'S'.
+       01 WS-DUP-COUNT    PIC 9(05) VALUE 0.
+       COPY WSPRSDATA.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** VARREDURA DE CPF DUPLICADO EM REGISTRO ***"
+
+           OPEN OUTPUT DUP-REPORT-FILE
+           MOVE "---- RELATORIO DE CPF DUPLICADO ----" TO RPT-LINE
+           WRITE RPT-LINE
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-CPF
+               INPUT PROCEDURE IS P100-FEED-SORT
+               OUTPUT PROCEDURE IS P200-CHECK-SORT
+
+           MOVE SPACES TO RPT-LINE
+           IF WS-DUP-COUNT = 0 THEN
+               MOVE "NENHUM CPF DUPLICADO ENCONTRADO" TO RPT-LINE
+           ELSE
+               STRING "TOTAL DE CPF DUPLICADOS: " DELIMITED BY SIZE
+                      WS-DUP-COUNT                 DELIMITED BY SIZE
+                      INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE
+
+           CLOSE DUP-REPORT-FILE
+
+           STOP RUN.
+
+       P100-FEED-SORT.
+           SET WS-EOF TO 0
+           OPEN INPUT REG-FILE
+           IF WS-STATUS EQUAL 35 THEN
+               DISPLAY "REGISTRO AINDA NAO FOI CRIADO"
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE WS-CPF  TO SD-CPF
+                           MOVE WS-NAME TO SD-NAME
+                           RELEASE SD-REC
+                   END-READ
+               END-PERFORM
+               CLOSE REG-FILE
+           END-IF.
+
+       P200-CHECK-SORT.
+           SET WS-EOF TO 0
+           PERFORM UNTIL WS-EOF = 1
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-FIRST-REC = 'N' AND
+                          SD-CPF = WS-LAST-CPF THEN
+                           ADD 1 TO WS-DUP-COUNT
+                           MOVE SPACES TO RPT-LINE
+                           STRING "CPF DUPLICADO: " DELIMITED BY SIZE
+                                  SD-CPF             DELIMITED BY SIZE
+                                  "  NOMES: "         DELIMITED BY SIZE
+                                  WS-LAST-NAME        DELIMITED BY SIZE
+                                  " / "               DELIMITED BY SIZE
+                                  SD-NAME             DELIMITED BY SIZE
+                                  INTO RPT-LINE
+                           WRITE RPT-LINE
+                       END-IF
+                       MOVE 'N'    TO WS-FIRST-REC
+                       MOVE SD-CPF TO WS-LAST-CPF
+                       MOVE SD-NAME TO WS-LAST-NAME
+               END-RETURN
+           END-PERFORM.
+       END PROGRAM DUPCPF.
