@@ -3,6 +3,22 @@
       * Date: 05/07/2023
       * Purpose: LER ARQUIVO SEQUENCIAL
       * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - PASSA A VERIFICAR O FILE STATUS DA ABERTURA,
+      *                  PARA QUE A AUSENCIA DO ARQUIVO NAO ABORTE.
+      *     08/08/2026 - CLIENTE PASSOU A SER ARQUIVO INDEXADO POR
+      *                  COD-CLIENTE.
+      *     08/08/2026 - LISTAGEM PASSA A EXIBIR UM TOTAL DE REGISTROS
+      *                  AO FINAL.
+      *     08/08/2026 - CAMINHO DO ARQUIVO EXTERNALIZADO VIA VARIAVEL
+      *                  DE AMBIENTE CLIENTE_PATH.
+      *     08/08/2026 - LISTAGEM PASSA A SER PAGINADA, COM CABECALHO
+      *                  REPETIDO A CADA PAGINA.
+      *     08/08/2026 - PASSA A EXIBIR A DESCRICAO DO FILE STATUS VIA
+      *                  FSTATUS.
+      *     08/08/2026 - LISTAGEM PASSA A EXIBIR E-MAIL E CEP (VER
+      *                  CLIDATA).
+      *     08/08/2026 - LISTAGEM PASSA A EXIBIR O CPF (VER CLIDATA).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEITURA-ARQ.
@@ -12,54 +28,119 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT CLIENTE ASSIGN TO 'Área de Trabalho'
-
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS.
 
+           SELECT CLI-CNT-FILE ASSIGN TO 'CLIENTE.CNT'
            ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS IS WS-STATUS.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CNT-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD  CLIENTE.
-       01  REG-CLIENTE.
-           05 COD-CLIENTE          PIC 9(003).
-           05 NM-CLIENTE           PIC X(040).
-           05 TEL-CLIENTE          PIC X(009).
+       COPY CLIDATA.
+
+       FD  CLI-CNT-FILE.
+       COPY CLICOUNT.
 
        WORKING-STORAGE SECTION.
        77  WS-STATUS               PIC 99.
+       77  WS-CNT-STATUS           PIC 99.
        77  WS-EOF                  PIC 99.
-       01  WS-DATA.
-           05 WS-COD-CLIENTE       PIC 9(003).
-           05 WS-NM-CLIENTE        PIC X(040).
-           05 WS-TEL-CLIENTE       PIC X(009).
+       77  WS-REC-COUNT            PIC 9(05) VALUE 0.
+       77  WS-PAGE-NO              PIC 9(03) VALUE 0.
+       77  WS-LINE-COUNT-PAGE      PIC 9(02) VALUE 20.
+       77  WS-MAX-LINES-PAGE       PIC 9(02) VALUE 20.
+       COPY WSCLIDATA.
+       COPY CLIPATH.
+       COPY WSFSTATUS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "******** LISTAGEM DE CLIENTE ********"
             SET WS-STATUS          TO 0.
             SET WS-EOF          TO 0.
+            ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+                ON EXCEPTION CONTINUE
+            END-ACCEPT.
 
             OPEN INPUT CLIENTE
 
+            IF WS-STATUS NOT EQUAL 0 THEN
+                PERFORM P-DECODE-FSTATUS
+                DISPLAY "ARQUIVO DE CLIENTES NAO FOI ABERTO - "
+                        WS-FSTAT-DESC
+            ELSE
             PERFORM UNTIL WS-EOF EQUAL 1
 
-            READ CLIENTE INTO WS-DATA
+            READ CLIENTE INTO WS-REG-CLIENTE
                AT END
                    MOVE 1 TO WS-EOF
                NOT AT END
+                   IF WS-LINE-COUNT-PAGE >= WS-MAX-LINES-PAGE
+                       PERFORM P200-PRINT-HEADER
+                   END-IF
                    DISPLAY 'CODIGO:...' WS-COD-CLIENTE
                    DISPLAY 'NOME:.....' WS-NM-CLIENTE
                    DISPLAY 'TELEFONE:.' WS-TEL-CLIENTE
+                   DISPLAY 'E-MAIL:...' WS-EMAIL-CLIENTE
+                   DISPLAY 'CEP:......' WS-CEP-CLIENTE
+                   DISPLAY 'CPF:......' WS-CPF-CLIENTE
                    DISPLAY " "
+                   ADD 1 TO WS-REC-COUNT
+                   ADD 1 TO WS-LINE-COUNT-PAGE
 
             END-READ
             END-PERFORM
-                   DISPLAY "POR NAO SER UM ARQUIVO INDEXADO, "
-                           "ELE REPETE O CODIGO"
+            DISPLAY "---- TRAILER ----"
+            DISPLAY "TOTAL DE CLIENTES: " WS-REC-COUNT
+            DISPLAY "TOTAL DE PAGINAS: " WS-PAGE-NO
+            PERFORM P300-CHECK-CONTADOR
             CLOSE CLIENTE
+            END-IF
 
             STOP RUN.
+
+       P300-CHECK-CONTADOR.
+      *    CONFERE O TOTAL LIDO NESTA EXECUCAO CONTRA CLIENTE.CNT, O
+      *    TOTAL DE REGISTROS QUE DEVERIAM EXISTIR EM CLIENTE (MANTIDO
+      *    POR GRAVACAO-ARQ/CLIMAIN/CLICSV/CLIMIG), PARA DETECTAR UMA
+      *    LISTAGEM TRUNCADA.
+           OPEN INPUT CLI-CNT-FILE
+           IF WS-CNT-STATUS EQUAL 35 THEN
+               DISPLAY "TOTAL DE CONTROLE (CLIENTE.CNT) INDISPONIVEL "
+                       "- NAO FOI POSSIVEL CONFERIR"
+           ELSE
+               READ CLI-CNT-FILE NEXT RECORD
+                   AT END
+                       DISPLAY "TOTAL DE CONTROLE (CLIENTE.CNT) VAZIO "
+                               "- NAO FOI POSSIVEL CONFERIR"
+                   NOT AT END
+                       DISPLAY "TOTAL DE CONTROLE: " CLI-CNT-TOTAL
+                       IF WS-REC-COUNT = CLI-CNT-TOTAL THEN
+                           DISPLAY "CONFERENCIA: OK"
+                       ELSE
+                           DISPLAY "CONFERENCIA: DIVERGENTE - "
+                                   "LISTAGEM PODE ESTAR TRUNCADA"
+                       END-IF
+               END-READ
+               CLOSE CLI-CNT-FILE
+           END-IF.
+
+       P200-PRINT-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           DISPLAY " "
+           DISPLAY "---- LISTAGEM DE CLIENTE - PAGINA " WS-PAGE-NO
+                   " ----"
+           DISPLAY "CODIGO   NOME                                "
+                   "           TELEFONE  E-MAIL                   "
+                   "               CEP       CPF"
+           MOVE 0 TO WS-LINE-COUNT-PAGE.
+
+       COPY FSTATUS.
        END PROGRAM LEITURA-ARQ.
