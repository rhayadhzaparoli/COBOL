@@ -1,8 +1,27 @@
       ******************************************************************
       * Author: RHAYADH ZAPAROLI
       * Date: 05/07/2023
-      * Purpose: GRAVAR ARQUIVO SEQUENCIAL E GERAR ARQUIVO .TXT
+      * Purpose: CADASTRAR CLIENTE NO ARQUIVO CLIENTE.
       * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - CLIENTE PASSOU A SER ARQUIVO INDEXADO POR
+      *                  COD-CLIENTE, REJEITANDO CODIGO DUPLICADO.
+      *     08/08/2026 - CAMINHO DO ARQUIVO EXTERNALIZADO VIA VARIAVEL
+      *                  DE AMBIENTE CLIENTE_PATH.
+      *     08/08/2026 - TEL-CLIENTE PASSA A SER VALIDADO NO FORMATO
+      *                  9999-9999 ANTES DA GRAVACAO.
+      *     08/08/2026 - PASSA A EXIBIR A DESCRICAO DO FILE STATUS VIA
+      *                  FSTATUS.
+      *     08/08/2026 - NOME DIGITADO PASSA A SER SEPARADO EM PRIMEIRO
+      *                  NOME/NOME DO MEIO/ULTIMO NOME VIA NOMESPL.
+      *     08/08/2026 - REG-CLIENTE GANHA E-MAIL E CEP (VER CLIDATA);
+      *                  PASSAM A SER DIGITADOS NA INCLUSAO.
+      *     08/08/2026 - PASSA A EXIGIR LOGON DE OPERADOR ANTES DE
+      *                  LIBERAR O CADASTRO, COM O ID EXIBIDO JUNTO DA
+      *                  CONFIRMACAO DE GRAVACAO.
+      *     08/08/2026 - REG-CLIENTE GANHA CPF-CLIENTE (VER CLIDATA),
+      *                  DIGITADO NA INCLUSAO PARA PERMITIR A
+      *                  CONCILIACAO COM O ARQUIVO REGISTRO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRAVACAO-ARQ.
@@ -12,35 +31,59 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT CLIENTE ASSIGN TO 'Área de Trabalho'
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS.
 
+           SELECT USER-CTL-FILE ASSIGN TO 'USERS.CTL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LOGON-STATUS.
 
+           SELECT CLI-CNT-FILE ASSIGN TO 'CLIENTE.CNT'
            ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS IS WS-STATUS.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CNT-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD  CLIENTE.
-       01  REG-CLIENTE.
-           05 COD-CLIENTE          PIC 9(003).
-           05 NM-CLIENTE           PIC X(040).
-           05 TEL-CLIENTE          PIC X(009).
+       COPY CLIDATA.
+
+       FD  USER-CTL-FILE.
+       COPY USERCTL.
+
+       FD  CLI-CNT-FILE.
+       COPY CLICOUNT.
 
        WORKING-STORAGE SECTION.
        77  WS-STATUS               PIC 99.
+       77  WS-CNT-STATUS           PIC 99.
+       COPY CLIPATH.
+       COPY WSTELCHK.
+       COPY WSFSTATUS.
+       COPY WSNOMESPL.
+       COPY WSLOGON.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "******** CADASTRO DE CLIENTE ********"
+            PERFORM P-SIGN-ON
             SET WS-STATUS          TO 0.
+            ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+                ON EXCEPTION CONTINUE
+            END-ACCEPT.
 
-            OPEN EXTEND CLIENTE
+            OPEN I-O CLIENTE
 
             IF WS-STATUS EQUAL 35 THEN
                 OPEN OUTPUT CLIENTE
+                CLOSE CLIENTE
+                OPEN I-O CLIENTE
             END-IF
 
             IF WS-STATUS EQUAL ZEROS
@@ -48,23 +91,89 @@
                ACCEPT COD-CLIENTE
                DISPLAY "INFORME O NOME DO CLIENTE"
                ACCEPT NM-CLIENTE
-               DISPLAY "INFORME O TELEFONE DO CLIENTE"
-               ACCEPT TEL-CLIENTE
+               MOVE NM-CLIENTE TO WS-NOME-COMPLETO
+               PERFORM P-SPLIT-NOME
+               DISPLAY "PRIMEIRO NOME: " WS-NOME-PRIMEIRO
+               DISPLAY "NOME DO MEIO: " WS-NOME-MEIO
+               DISPLAY "ULTIMO NOME: " WS-NOME-ULTIMO
+               MOVE 'N' TO WS-TEL-VALID
+               PERFORM UNTIL WS-TEL-VALID = 'S'
+                   DISPLAY "TELEFONE DO CLIENTE (DD-9999-9999)"
+                   ACCEPT TEL-CLIENTE
+                   PERFORM P210-VALIDA-TEL
+                   IF WS-TEL-VALID NOT = 'S' THEN
+                       DISPLAY "TELEFONE EM FORMATO INVALIDO"
+                   END-IF
+               END-PERFORM
+               DISPLAY "INFORME O E-MAIL DO CLIENTE"
+               ACCEPT EMAIL-CLIENTE
+               DISPLAY "INFORME O CEP DO CLIENTE"
+               ACCEPT CEP-CLIENTE
+               DISPLAY "INFORME O CPF DO CLIENTE"
+               ACCEPT CPF-CLIENTE
                WRITE REG-CLIENTE
-               IF WS-STATUS NOT EQUAL ZEROS
-                   DISPLAY "NAO FOI POSSIVEL GRAVAR O REGISTRO!"
-                   DISPLAY "FILE STATUS: " WS-STATUS
-               ELSE
-                   DISPLAY "REGISTRO GRAVADO "
-                   DISPLAY " "
-                   DISPLAY "STATUS: " WS-STATUS
-               END-IF
+                   INVALID KEY
+                       DISPLAY "CODIGO DE CLIENTE JA CADASTRADO - "
+                               "REGISTRO NAO GRAVADO"
+                   NOT INVALID KEY
+                       DISPLAY "REGISTRO GRAVADO POR " WS-OPERADOR-ID
+                       DISPLAY " "
+                       DISPLAY "STATUS: " WS-STATUS
+                       PERFORM P310-BUMP-CONTADOR
+               END-WRITE
             ELSE
-                DISPLAY "ERRO AO CRIAR O ARQUIVO."
-                DISPLAY "FILE STATUS: " WS-STATUS
+                PERFORM P-DECODE-FSTATUS
+                DISPLAY "ERRO AO CRIAR O ARQUIVO - " WS-FSTAT-DESC
             END-IF
 
             CLOSE CLIENTE
 
             STOP RUN.
+
+       P210-VALIDA-TEL.
+      *    VALIDA O FORMATO DD-9999-9999 E CONFERE O DDD CONTRA
+      *    DDD-LISTA (VER WSTELCHK).
+           MOVE 'N' TO WS-TEL-VALID
+           MOVE TEL-CLIENTE TO WS-TEL-CHECK
+           IF WS-TEL-HIFEN-DDD = '-' AND WS-TEL-HIFEN = '-'
+              AND WS-TEL-DDD IS NUMERIC AND WS-TEL-P1 IS NUMERIC
+              AND WS-TEL-P2 IS NUMERIC THEN
+               PERFORM P215-VALIDA-DDD
+               IF WS-TEL-DDD-VALIDO = 'S' THEN
+                   MOVE 'S' TO WS-TEL-VALID
+               END-IF
+           END-IF.
+
+       P215-VALIDA-DDD.
+           MOVE 'N' TO WS-TEL-DDD-VALIDO
+           PERFORM VARYING WS-TEL-DDD-IDX FROM 1 BY 1 UNTIL
+                           WS-TEL-DDD-IDX > 67
+               IF DDD-COD(WS-TEL-DDD-IDX) = WS-TEL-DDD THEN
+                   MOVE 'S' TO WS-TEL-DDD-VALIDO
+               END-IF
+           END-PERFORM.
+
+       P310-BUMP-CONTADOR.
+      *    MANTEM CLIENTE.CNT COM O TOTAL DE REGISTROS QUE DEVERIAM
+      *    EXISTIR EM CLIENTE, PARA QUE LEITURA-ARQ POSSA CONFERIR
+      *    A LISTAGEM CONTRA UM TOTAL INDEPENDENTE.
+           OPEN I-O CLI-CNT-FILE
+           IF WS-CNT-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CLI-CNT-FILE
+               MOVE 0 TO CLI-CNT-TOTAL
+               WRITE CLI-CNT-REC
+               CLOSE CLI-CNT-FILE
+               OPEN I-O CLI-CNT-FILE
+           END-IF
+           READ CLI-CNT-FILE NEXT RECORD
+               AT END
+                   MOVE 0 TO CLI-CNT-TOTAL
+           END-READ
+           ADD 1 TO CLI-CNT-TOTAL
+           REWRITE CLI-CNT-REC
+           CLOSE CLI-CNT-FILE.
+
+       COPY FSTATUS.
+       COPY NOMESPL.
+       COPY LOGON.
        END PROGRAM GRAVACAO-ARQ.
