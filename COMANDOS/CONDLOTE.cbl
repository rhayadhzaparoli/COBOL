@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: VERSAO EM LOTE DE CONDICIONAL/DESAFIO001 - LE GRUPOS
+      *          DE 4 NUMEROS DE UM ARQUIVO DE TRANSACOES E GRAVA UMA
+      *          LINHA DE RESUMO (SOMA, MAIOR/MENOR QUE 1000) POR GRUPO,
+      *          COM UM REGISTRO DE TOTAL DE CONTROLE AO FINAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'SOMA4.DAT'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'SOMA4.RPT'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05  TRANS-N1        PIC 9(003).
+           05  TRANS-N2        PIC 9(003).
+           05  TRANS-N3        PIC 9(003).
+           05  TRANS-N4        PIC 9(003).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC          PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS     PIC 99.
+       01  WS-REPORT-STATUS    PIC 99.
+       01  WS-EOF              PIC X      VALUE 'N'.
+       01  WS-GRUPO-NO         PIC 9(005) VALUE 0.
+       01  WS-RES              PIC 9(004) VALUE 0.
+       01  WS-RES-DISP         PIC Z(003)9.
+       01  WS-TOTAL-SOMA       PIC 9(007) VALUE 0.
+       01  WS-FLAG-DESC        PIC X(015).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS EQUAL 35 THEN
+               DISPLAY "ARQUIVO DE TRANSACOES AINDA NAO FOI CRIADO"
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ TRANS-FILE
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           PERFORM P200-PROCESS-GRUPO
+                   END-READ
+               END-PERFORM
+               PERFORM P900-CONTROL-TOTAL
+               CLOSE TRANS-FILE
+               CLOSE REPORT-FILE
+           END-IF
+
+           STOP RUN.
+
+       P200-PROCESS-GRUPO.
+           ADD 1 TO WS-GRUPO-NO
+           COMPUTE WS-RES = TRANS-N1 + TRANS-N2 + TRANS-N3 + TRANS-N4
+           ADD WS-RES TO WS-TOTAL-SOMA
+           MOVE WS-RES TO WS-RES-DISP
+           IF WS-RES > 1000 THEN
+               MOVE "MAIOR QUE 1000" TO WS-FLAG-DESC
+           ELSE
+               MOVE "MENOR QUE 1000" TO WS-FLAG-DESC
+           END-IF
+           STRING "GRUPO " WS-GRUPO-NO " SOMA " WS-RES-DISP
+                  " " WS-FLAG-DESC
+                  DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC.
+
+       P900-CONTROL-TOTAL.
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL DE CONTROLE - GRUPOS: " WS-GRUPO-NO
+                  " SOMA GERAL: " WS-TOTAL-SOMA
+                  DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC.
+
+       END PROGRAM CONDLOTE.
