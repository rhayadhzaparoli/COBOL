@@ -2,33 +2,30 @@
        PROGRAM-ID. ALIAUX.
       *AUTHOR. RHAYADH ZAPAROLI.
       *DATE-WRITTEN. 01/07/2023.
+      *MODIFICATION-LOG.
+      *    08/08/2026 - REGISTRO PASSOU A SER ARQUIVO INDEXADO POR CPF,
+      *                 ACABANDO COM A REPETICAO DE CODIGO NA LISTAGEM.
+      *    08/08/2026 - PASSA A EXIBIR A DESCRICAO DO FILE STATUS VIA
+      *                 FSTATUS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REG-FILE ASSIGN TO 'REGISTRO'
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
            FILE STATUS IS WS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD REG-FILE.
-       01 PRS-DATA.
-         05 NAMES       PIC X(50) VALUE SPACES.
-         05 RG          PIC 9(10) VALUE 0.
-         05 CPF         PIC 9(11) VALUE 0.
-         05 ADRESS      PIC X(80) VALUE SPACES.
-         05 MEDIA       PIC 99V99.
+       COPY PRSDATA.
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS    PIC 99.
        01 WS-EOF       PIC 99.
-       01 WS-PRS-DATA.
-         05 WS-NAME    PIC X(50) VALUE SPACES.
-         05 WS-RG      PIC 9(10) VALUE 0.
-         05 WS-CPF     PIC 9(11) VALUE 0.
-         05 WS-ADDRESS PIC X(80) VALUE SPACES.
-         05 WS-MEDIA   PIC 99V99.
+       COPY WSPRSDATA.
+       COPY WSFSTATUS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -38,22 +35,27 @@
 
             OPEN INPUT REG-FILE
 
-            PERFORM UNTIL WS-EOF = 1
-            READ REG-FILE INTO WS-PRS-DATA
-                AT END
-                MOVE 1 TO WS-EOF
-             NOT AT END
-            DISPLAY 'NOME:......' WS-NAME
-            DISPLAY 'RG:........' WS-RG
-            DISPLAY 'CPF:.......' WS-CPF
-            DISPLAY 'ENDERECO:..' WS-ADDRESS
-           END-READ
-            END-PERFORM
-
-           CLOSE REG-FILE
-
-           DISPLAY "POR NAO SER UM ARQUIVO INDEXADO, "
-           "ELE REPETE O CODIGO"
+            IF WS-STATUS NOT EQUAL 0 THEN
+               PERFORM P-DECODE-FSTATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGISTRO - "
+                       WS-FSTAT-DESC
+            ELSE
+               PERFORM UNTIL WS-EOF = 1
+               READ REG-FILE INTO WS-PRS-DATA
+                   AT END
+                   MOVE 1 TO WS-EOF
+                NOT AT END
+               DISPLAY 'NOME:......' WS-NAME
+               DISPLAY 'RG:........' WS-RG
+               DISPLAY 'CPF:.......' WS-CPF
+               DISPLAY 'ENDERECO:..' WS-ADDRESS
+              END-READ
+               END-PERFORM
+
+               CLOSE REG-FILE
+            END-IF
 
            STOP RUN.
+
+       COPY FSTATUS.
        END PROGRAM ALIAUX.
