@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: MIGRACAO DE UNICA VEZ DO ARQUIVO CLIENTE DO LAYOUT
+      *          ANTIGO (SEM E-MAIL/CEP) PARA O LAYOUT ATUAL DE
+      *          CLIDATA. LE CLIENTE.OLD (LAYOUT ANTIGO) E GRAVA EM
+      *          CLIENTE_PATH (LAYOUT ATUAL), VIA MOVE CORRESPONDING,
+      *          NO MESMO ESPIRITO DE COMANDOS/CORRESPONDING.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIMIG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CLIENTE-FILE ASSIGN TO 'CLIENTE.OLD'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE OF REG-CLIENTE
+           FILE STATUS IS WS-STATUS.
+
+           SELECT CLI-CNT-FILE ASSIGN TO 'CLIENTE.CNT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CLIENTE-FILE.
+       COPY CLIDATAOLD.
+
+       FD  CLIENTE.
+       COPY CLIDATA.
+
+       FD  CLI-CNT-FILE.
+       COPY CLICOUNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS    PIC 99.
+       01  WS-STATUS        PIC 99.
+       01  WS-CNT-STATUS    PIC 99.
+       01  WS-EOF           PIC X     VALUE 'N'.
+       01  WS-QTD-MIGRADOS  PIC 9(05) VALUE 0.
+       01  WS-QTD-REJEITADOS PIC 9(05) VALUE 0.
+       01  WS-CNT-HAS-REC    PIC X    VALUE 'N'.
+       COPY CLIPATH.
+       COPY WSFSTATUS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** MIGRACAO DO LAYOUT DE CLIENTE ********"
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           OPEN INPUT OLD-CLIENTE-FILE
+           IF WS-OLD-STATUS EQUAL 35 THEN
+               DISPLAY "CLIENTE.OLD NAO EXISTE - NADA A MIGRAR"
+           ELSE
+               OPEN I-O CLIENTE
+               IF WS-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CLIENTE
+                   CLOSE CLIENTE
+                   OPEN I-O CLIENTE
+               END-IF
+
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ OLD-CLIENTE-FILE
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           PERFORM P200-MIGRA-REGISTRO
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "---- RESUMO DA MIGRACAO ----"
+               DISPLAY "REGISTROS MIGRADOS:  " WS-QTD-MIGRADOS
+               DISPLAY "REGISTROS REJEITADOS:" WS-QTD-REJEITADOS
+
+               PERFORM P300-GRAVA-CONTADOR
+
+               CLOSE CLIENTE
+           END-IF
+           CLOSE OLD-CLIENTE-FILE
+
+           STOP RUN.
+
+       P200-MIGRA-REGISTRO.
+           MOVE SPACES TO REG-CLIENTE
+           MOVE CORRESPONDING OLD-REG-CLIENTE TO REG-CLIENTE
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   PERFORM P-DECODE-FSTATUS
+                   DISPLAY "COD-CLIENTE " COD-CLIENTE OF OLD-REG-CLIENTE
+                           " NAO MIGRADO - " WS-FSTAT-DESC
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-MIGRADOS
+           END-WRITE.
+
+       P300-GRAVA-CONTADOR.
+      *    A MIGRACAO RECONSTROI CLIENTE DO ZERO, ENTAO O TOTAL EM
+      *    CLIENTE.CNT PASSA A SER O TOTAL EFETIVAMENTE MIGRADO, PARA
+      *    QUE LEITURA-ARQ POSSA CONFERIR A LISTAGEM CONTRA ESSE TOTAL.
+           MOVE 'N' TO WS-CNT-HAS-REC
+           OPEN I-O CLI-CNT-FILE
+           IF WS-CNT-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CLI-CNT-FILE
+               CLOSE CLI-CNT-FILE
+               OPEN I-O CLI-CNT-FILE
+           ELSE
+               READ CLI-CNT-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-CNT-HAS-REC
+               END-READ
+           END-IF
+           MOVE WS-QTD-MIGRADOS TO CLI-CNT-TOTAL
+           IF WS-CNT-HAS-REC = 'S' THEN
+               REWRITE CLI-CNT-REC
+           ELSE
+               WRITE CLI-CNT-REC
+           END-IF
+           CLOSE CLI-CNT-FILE.
+
+       COPY FSTATUS.
+       END PROGRAM CLIMIG.
