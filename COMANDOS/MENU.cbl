@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: MENU DISPATCHER PARA OS PROGRAMAS STANDALONE DA
+      *          OFICINA, PARA QUE O OPERADOR NAO PRECISE SABER O NOME
+      *          DO EXECUTAVEL DE CADA UM. CADA OPCAO DISPARA O
+      *          PROGRAMA ESCOLHIDO COMO PROCESSO PROPRIO (CALL
+      *          "SYSTEM"), DA MESMA FORMA QUE LOTENOITE ENCADEIA AS
+      *          ETAPAS DO LOTE NOTURNO.
+      * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - ADICIONADA A OPCAO DE EXPURGO ANUAL (REGARCH).
+      *     08/08/2026 - ADICIONADA A OPCAO DE EXPORTACAO CSV
+      *                  (CSVEXPORT).
+      *     08/08/2026 - ADICIONADA A OPCAO DE RESUMO SEMANAL
+      *                  (RESUMOSEM).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCAO    PIC 9(02) VALUE 0.
+       01  WS-CMD      PIC X(200) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM WITH TEST AFTER UNTIL WS-OPCAO = 99
+               DISPLAY " "
+               DISPLAY "---- MENU DE PROGRAMAS ----"
+               DISPLAY " 1 - CALCULADORA"
+               DISPLAY " 2 - CALCMEDIA"
+               DISPLAY " 3 - ALISTAMENTO-MILITAR"
+               DISPLAY " 4 - ALIAUX"
+               DISPLAY " 5 - PERFORM_EVALUATE"
+               DISPLAY " 6 - OCCRS"
+               DISPLAY " 7 - GRAVACAO-ARQ"
+               DISPLAY " 8 - LEITURA-ARQ"
+               DISPLAY " 9 - CLIMAIN"
+               DISPLAY "10 - CLICSV"
+               DISPLAY "11 - CLIMIG"
+               DISPLAY "12 - ROSTER"
+               DISPLAY "13 - ROSTERESP"
+               DISPLAY "14 - DUPCPF"
+               DISPLAY "15 - CPFXREF"
+               DISPLAY "16 - EXTRATO"
+               DISPLAY "17 - REGPURGE"
+               DISPLAY "18 - LOTENOITE"
+               DISPLAY "19 - REGARCH"
+               DISPLAY "20 - CSVEXPORT"
+               DISPLAY "21 - RESUMOSEM"
+               DISPLAY "99 - SAIR"
+               ACCEPT WS-OPCAO
+               EVALUATE WS-OPCAO
+                   WHEN  1 MOVE "./CALCULADORA"        TO WS-CMD
+                   WHEN  2 MOVE "./CALCMEDIA"           TO WS-CMD
+                   WHEN  3 MOVE "./ALISTAMENTO-MILITAR" TO WS-CMD
+                   WHEN  4 MOVE "./ALIAUX"              TO WS-CMD
+                   WHEN  5 MOVE "./PERFORM_EVALUATE"    TO WS-CMD
+                   WHEN  6 MOVE "./OCCRS"               TO WS-CMD
+                   WHEN  7 MOVE "./GRAVACAO-ARQ"        TO WS-CMD
+                   WHEN  8 MOVE "./LEITURA-ARQ"         TO WS-CMD
+                   WHEN  9 MOVE "./CLIMAIN"             TO WS-CMD
+                   WHEN 10 MOVE "./CLICSV"              TO WS-CMD
+                   WHEN 11 MOVE "./CLIMIG"              TO WS-CMD
+                   WHEN 12 MOVE "./ROSTER"              TO WS-CMD
+                   WHEN 13 MOVE "./ROSTERESP"           TO WS-CMD
+                   WHEN 14 MOVE "./DUPCPF"              TO WS-CMD
+                   WHEN 15 MOVE "./CPFXREF"             TO WS-CMD
+                   WHEN 16 MOVE "./EXTRATO"             TO WS-CMD
+                   WHEN 17 MOVE "./REGPURGE"            TO WS-CMD
+                   WHEN 18 MOVE "./LOTENOITE"           TO WS-CMD
+                   WHEN 19 MOVE "./REGARCH"             TO WS-CMD
+                   WHEN 20 MOVE "./CSVEXPORT"           TO WS-CMD
+                   WHEN 21 MOVE "./RESUMOSEM"           TO WS-CMD
+                   WHEN 99 CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+                       MOVE SPACES TO WS-CMD
+               END-EVALUATE
+
+               IF WS-CMD NOT = SPACES THEN
+                   CALL "SYSTEM" USING WS-CMD
+                   MOVE SPACES TO WS-CMD
+               END-IF
+           END-PERFORM
+
+           STOP RUN.
+
+       END PROGRAM MENU.
