@@ -3,11 +3,32 @@
       * Date: 01/07/2023
       * Purpose: MOSTRA MES REFERENTE A DATA DIGITADA
       * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - WS-DATE PASSA A SER VALIDADA COMO DATA REAL DE
+      *                  CALENDARIO (INCLUSIVE ANO BISSEXTO) ANTES DE
+      *                  SEGUIR PARA P200-MONTH-CHECK.
+      *     08/08/2026 - PASSA A CALCULAR E EXIBIR O DIA DA SEMANA.
+      *     08/08/2026 - CADA CONSULTA PASSA A SER REGISTRADA EM
+      *                  ARQUIVO DE LOG (MODO APPEND).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM_EVALUATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-LOG-FILE ASSIGN TO 'PERFORMEVAL.LOG'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DATE-LOG-FILE.
+       01  DATE-LOG-REC.
+           05  LOG-DATE          PIC X(010).
+           05  LOG-MONTH-NAME    PIC X(015).
+           05  LOG-WEEKDAY-NAME  PIC X(009).
+
        WORKING-STORAGE SECTION.
        01  WS-DATE             PIC X(010)  VALUE SPACES.
        01  WS-DATE-R           REDEFINES WS-DATE.
@@ -18,6 +39,14 @@
          05 WS-DATE-YY         PIC 9(004).
        77  WS-MONTH-NAME       PIC X(015)  VALUE SPACES.
        77  WS-KEY              PIC X.
+       77  WS-LOG-STATUS       PIC 99.
+       77  WS-VALID-DATE       PIC X       VALUE 'N'.
+       77  WS-LEAP             PIC X       VALUE 'N'.
+       77  WS-MAX-DAY          PIC 99      VALUE 0.
+       77  WS-DATE-YMD         PIC 9(008)  VALUE 0.
+       77  WS-DIA-INTEIRO      PIC S9(009) VALUE 0.
+       77  WS-DOW-NUM          PIC 9       VALUE 0.
+       77  WS-WEEKDAY-NAME     PIC X(009)  VALUE SPACES.
 
        PROCEDURE DIVISION.
       ******************************************************************
@@ -28,9 +57,15 @@
 
             MOVE SPACES        TO WS-DATE
                                   WS-MONTH-NAME
+                                  WS-WEEKDAY-NAME
                                   WS-KEY.
-            DISPLAY "INFORME UMA DATA: ".
-            ACCEPT WS-DATE.
+            MOVE 'N'           TO WS-VALID-DATE.
+
+            PERFORM UNTIL WS-VALID-DATE = 'S'
+                DISPLAY "INFORME UMA DATA (DD/MM/AAAA): "
+                ACCEPT WS-DATE
+                PERFORM P150-VALIDATE-DATE
+            END-PERFORM.
 
             PERFORM P200-MONTH-CHECK   THRU    P200-MONTH-CHECK-END.
             PERFORM P300-CHECK         THRU    P300-CHECK-END.
@@ -40,6 +75,52 @@
 
        P100-INIT-END.
 
+      ******************************************************************
+      *          VALIDA A DATA DIGITADA COMO DATA DE CALENDARIO
+      ******************************************************************
+
+       P150-VALIDATE-DATE.
+            MOVE 'N' TO WS-VALID-DATE
+            IF WS-DATE-MM < 1 OR WS-DATE-MM > 12 THEN
+                DISPLAY "MES INVALIDO"
+            ELSE
+                PERFORM P160-SET-MAX-DAY
+                IF WS-DATE-DD >= 1 AND WS-DATE-DD <= WS-MAX-DAY THEN
+                    MOVE 'S' TO WS-VALID-DATE
+                ELSE
+                    DISPLAY "DIA INVALIDO PARA O MES INFORMADO"
+                END-IF
+            END-IF.
+
+       P160-SET-MAX-DAY.
+            EVALUATE WS-DATE-MM
+                WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-MAX-DAY
+                WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-MAX-DAY
+                WHEN 2
+                    PERFORM P170-CHECK-LEAP
+                    IF WS-LEAP = 'S' THEN
+                        MOVE 29 TO WS-MAX-DAY
+                    ELSE
+                        MOVE 28 TO WS-MAX-DAY
+                    END-IF
+            END-EVALUATE.
+
+       P170-CHECK-LEAP.
+            MOVE 'N' TO WS-LEAP
+            IF FUNCTION MOD(WS-DATE-YY, 400) = 0 THEN
+                MOVE 'S' TO WS-LEAP
+            ELSE
+                IF FUNCTION MOD(WS-DATE-YY, 100) = 0 THEN
+                    MOVE 'N' TO WS-LEAP
+                ELSE
+                    IF FUNCTION MOD(WS-DATE-YY, 4) = 0 THEN
+                        MOVE 'S' TO WS-LEAP
+                    END-IF
+                END-IF
+            END-IF.
+
       ******************************************************************
       *                    VERIFICA O MES DIGITADO
       ******************************************************************
@@ -75,8 +156,32 @@
 
             END-EVALUATE.
 
+            PERFORM P210-WEEKDAY-CHECK.
+
        P200-MONTH-CHECK-END.
 
+      ******************************************************************
+      *                  CALCULA O DIA DA SEMANA DA DATA
+      ******************************************************************
+
+       P210-WEEKDAY-CHECK.
+            COMPUTE WS-DATE-YMD = WS-DATE-YY * 10000
+                                 + WS-DATE-MM * 100
+                                 + WS-DATE-DD
+            COMPUTE WS-DIA-INTEIRO = FUNCTION INTEGER-OF-DATE(
+                                              WS-DATE-YMD)
+            COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-DIA-INTEIRO, 7) + 1
+
+            EVALUATE WS-DOW-NUM
+                WHEN 1 MOVE "DOMINGO"  TO WS-WEEKDAY-NAME
+                WHEN 2 MOVE "SEGUNDA"  TO WS-WEEKDAY-NAME
+                WHEN 3 MOVE "TERCA"    TO WS-WEEKDAY-NAME
+                WHEN 4 MOVE "QUARTA"   TO WS-WEEKDAY-NAME
+                WHEN 5 MOVE "QUINTA"   TO WS-WEEKDAY-NAME
+                WHEN 6 MOVE "SEXTA"    TO WS-WEEKDAY-NAME
+                WHEN 7 MOVE "SABADO"   TO WS-WEEKDAY-NAME
+            END-EVALUATE.
+
       ******************************************************************
       *                       MOSTRA O RESULTADO
       ******************************************************************
@@ -84,6 +189,9 @@
        P300-CHECK.
             DISPLAY "EXIBINDO O RESULTADO DO PROCESSAMENTO".
             DISPLAY "O MES DA DATA E: " WS-MONTH-NAME
+            DISPLAY "O DIA DA SEMANA E: " WS-WEEKDAY-NAME
+
+            PERFORM P310-LOG-LOOKUP
 
             DISPLAY "DESEJA CONTINUAR (S/N) ?"
             ACCEPT WS-KEY
@@ -94,6 +202,21 @@
 
        P300-CHECK-END.
 
+      ******************************************************************
+      *        REGISTRA A CONSULTA NO ARQUIVO DE LOG (MODO APPEND)
+      ******************************************************************
+
+       P310-LOG-LOOKUP.
+            OPEN EXTEND DATE-LOG-FILE
+            IF WS-LOG-STATUS EQUAL 35 THEN
+                OPEN OUTPUT DATE-LOG-FILE
+            END-IF
+            MOVE WS-DATE           TO LOG-DATE
+            MOVE WS-MONTH-NAME     TO LOG-MONTH-NAME
+            MOVE WS-WEEKDAY-NAME   TO LOG-WEEKDAY-NAME
+            WRITE DATE-LOG-REC
+            CLOSE DATE-LOG-FILE.
+
       ******************************************************************
       *                       FINALIZA O PROGRAMA
       ******************************************************************
