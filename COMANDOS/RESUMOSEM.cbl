@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author: RHAYADH ZAPAROLI
+      * Date: 08/08/2026
+      * Purpose: RESUMO SEMANAL PARA O SUPERVISOR DO TURNO, CONSOLIDANDO
+      *          NUM SO RELATORIO A AVALIACAO DE ALUNOS (CALCMEDIA.LOG),
+      *          OS ALISTAMENTOS DA SEMANA POR SETOR (REGISTRO) E OS
+      *          CLIENTES CADASTRADOS NA SEMANA (CLIENTE), EM VEZ DE
+      *          CADA PROGRAMA SER CONFERIDO SEPARADAMENTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMOSEM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCMEDIA-LOG-FILE ASSIGN TO 'CALCMEDIA.LOG'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-CM-STATUS.
+
+           SELECT REG-FILE ASSIGN TO 'REGISTRO'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-REG-STATUS.
+
+           SELECT CLIENTE ASSIGN TO WS-CLIENTE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-CLI-STATUS.
+
+           SELECT RESUMO-FILE ASSIGN TO 'RESUMOSEM.RPT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCMEDIA-LOG-FILE.
+       01  CALCMEDIA-LOG-REC.
+           05  CM-LOG-DATE         PIC 9(008).
+           05  CM-LOG-QTD-ALUNOS   PIC 9(005).
+           05  CM-LOG-QTD-APROV    PIC 9(005).
+           05  CM-LOG-MEDIA-TURMA  PIC 9(002)V99.
+
+       FD  REG-FILE.
+       COPY PRSDATA.
+
+       FD  CLIENTE.
+       COPY CLIDATA.
+
+       FD  RESUMO-FILE.
+       01  RESUMO-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CM-STATUS      PIC 99.
+       01  WS-REG-STATUS     PIC 99.
+       01  WS-CLI-STATUS     PIC 99.
+       01  WS-RPT-STATUS     PIC 99.
+       01  WS-EOF            PIC 99.
+
+       01  WS-CURR-DATE.
+           05 WS-CURR-YY PIC 9(04) VALUE 0.
+           05 WS-CURR-MM PIC 99 VALUE 0.
+           05 WS-CURR-DD PIC 99 VALUE 0.
+       01  WS-HOJE-DATA      PIC 9(08).
+       01  WS-HOJE-INT       PIC S9(09).
+       01  WS-CORTE-INT      PIC S9(09).
+       01  WS-CORTE-DATA     PIC 9(08).
+
+       01  WS-TOT-ALUNOS     PIC 9(07) VALUE 0.
+       01  WS-TOT-APROV      PIC 9(07) VALUE 0.
+
+       01  WS-TOT-COMUM      PIC 9(05) VALUE 0.
+       01  WS-TOT-ESPECIAL   PIC 9(05) VALUE 0.
+
+       01  WS-TOT-CLIENTES   PIC 9(05) VALUE 0.
+
+       COPY WSPRSDATA.
+       COPY WSCLIDATA.
+       COPY CLIPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "******** RESUMO SEMANAL PARA O SUPERVISOR ******"
+           ACCEPT WS-CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_PATH"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           PERFORM P050-CALCULA-CORTE
+
+           OPEN OUTPUT RESUMO-FILE
+
+           PERFORM P100-SOMAR-CALCMEDIA
+           PERFORM P200-SOMAR-REGISTRO
+           PERFORM P300-SOMAR-CLIENTE
+           PERFORM P900-IMPRIME-RESUMO
+
+           CLOSE RESUMO-FILE
+           DISPLAY "RELATORIO GRAVADO EM RESUMOSEM.RPT"
+
+           STOP RUN.
+
+       P050-CALCULA-CORTE.
+      ******************************************************************
+      *     CALCULA A DATA DE CORTE (HOJE MENOS 7 DIAS) PARA FILTRAR   *
+      *     OS EVENTOS DA SEMANA EM CADA ORIGEM DE DADOS.              *
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE TO WS-HOJE-DATA
+           COMPUTE WS-HOJE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-HOJE-DATA)
+           COMPUTE WS-CORTE-INT = WS-HOJE-INT - 7
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CORTE-INT) TO WS-CORTE-DATA.
+
+       P100-SOMAR-CALCMEDIA.
+           SET WS-EOF TO 0
+           OPEN INPUT CALCMEDIA-LOG-FILE
+           IF WS-CM-STATUS EQUAL 35 THEN
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ CALCMEDIA-LOG-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF CM-LOG-DATE NOT LESS THAN
+                              WS-CORTE-DATA THEN
+                               ADD CM-LOG-QTD-ALUNOS TO WS-TOT-ALUNOS
+                               ADD CM-LOG-QTD-APROV  TO WS-TOT-APROV
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CALCMEDIA-LOG-FILE
+           END-IF.
+
+       P200-SOMAR-REGISTRO.
+           SET WS-EOF TO 0
+           OPEN INPUT REG-FILE
+           IF WS-REG-STATUS EQUAL 35 THEN
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ REG-FILE INTO WS-PRS-DATA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-DT-ALISTAMENTO NOT LESS THAN
+                              WS-CORTE-DATA THEN
+                               IF WS-SETOR = 'E' THEN
+                                   ADD 1 TO WS-TOT-ESPECIAL
+                               ELSE
+                                   ADD 1 TO WS-TOT-COMUM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REG-FILE
+           END-IF.
+
+       P300-SOMAR-CLIENTE.
+           SET WS-EOF TO 0
+           OPEN INPUT CLIENTE
+           IF WS-CLI-STATUS EQUAL 35 THEN
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   READ CLIENTE INTO WS-REG-CLIENTE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-DT-CADASTRO NOT LESS THAN
+                              WS-CORTE-DATA THEN
+                               ADD 1 TO WS-TOT-CLIENTES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTE
+           END-IF.
+
+       P900-IMPRIME-RESUMO.
+           DISPLAY " "
+           DISPLAY "---- RESUMO SEMANAL (DESDE " WS-CORTE-DATA ") ----"
+           DISPLAY "ALUNOS AVALIADOS: " WS-TOT-ALUNOS
+           DISPLAY "ALUNOS APROVADOS: " WS-TOT-APROV
+           DISPLAY "ALISTADOS SETOR COMUM: " WS-TOT-COMUM
+           DISPLAY "ALISTADOS SETOR ESPECIAL: " WS-TOT-ESPECIAL
+           DISPLAY "CLIENTES CADASTRADOS: " WS-TOT-CLIENTES
+
+           MOVE SPACES TO RESUMO-LINE
+           STRING "RESUMO SEMANAL DESDE " DELIMITED BY SIZE
+                  WS-CORTE-DATA          DELIMITED BY SIZE
+             INTO RESUMO-LINE
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           STRING "ALUNOS AVALIADOS: "  DELIMITED BY SIZE
+                  WS-TOT-ALUNOS         DELIMITED BY SIZE
+                  " APROVADOS: "        DELIMITED BY SIZE
+                  WS-TOT-APROV          DELIMITED BY SIZE
+             INTO RESUMO-LINE
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           STRING "ALISTADOS SETOR COMUM: " DELIMITED BY SIZE
+                  WS-TOT-COMUM              DELIMITED BY SIZE
+                  " SETOR ESPECIAL: "       DELIMITED BY SIZE
+                  WS-TOT-ESPECIAL           DELIMITED BY SIZE
+             INTO RESUMO-LINE
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           STRING "CLIENTES CADASTRADOS: " DELIMITED BY SIZE
+                  WS-TOT-CLIENTES          DELIMITED BY SIZE
+             INTO RESUMO-LINE
+           WRITE RESUMO-LINE.
+
+       END PROGRAM RESUMOSEM.
