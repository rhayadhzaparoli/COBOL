@@ -3,11 +3,67 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - P300-LOOP-ARRAY PASSA A GERAR UMA TABELA DE
+      *                  AMORTIZACAO REAL (SAC), COM JUROS E AMORTIZACAO
+      *                  PROPRIOS POR PARCELA, EM VEZ DE REPETIR O
+      *                  MESMO VALOR EM TODO O ARRAY.
+      *     08/08/2026 - O CALENDARIO DE EVENTOS (EVT) PASSA A SER
+      *                  PERSISTIDO EM ARQUIVO, EM VEZ DE SE PERDER AO
+      *                  FINAL DO PROGRAMA.
+      *     08/08/2026 - VENCIMENTO DAS PARCELAS PASSA A RESPEITAR DIAS
+      *                  UTEIS, CONSULTANDO A TABELA DE FERIADOS.
+      *     08/08/2026 - TABELA DE PARCELAS (PREST) PASSA A SER
+      *                  PERSISTIDA EM PREST-FILE, COM CONSULTA DA
+      *                  PROXIMA PARCELA EM ABERTO E MARCACAO DE
+      *                  PARCELA COMO PAGA/ABERTA ENTRE EXECUCOES.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OCCRS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVT-FILE ASSIGN TO 'OCCRS.EVT'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-EVT-STATUS.
+
+           SELECT FERIADOS-FILE ASSIGN TO 'FERIADOS.CTL'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-FERIADOS-STATUS.
+
+           SELECT PREST-FILE ASSIGN TO 'PRESTACOES'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PREST-KEY
+           FILE STATUS IS WS-PREST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EVT-FILE.
+       01  EVT-FILE-REC.
+           05  EVT-FILE-DOW      PIC 99.
+           05  EVT-FILE-SLOT     PIC 99.
+           05  EVT-FILE-NUM      PIC 99.
+           05  EVT-FILE-DESC     PIC X(99).
+
+       FD  FERIADOS-FILE.
+       01  FERIADO-REC           PIC 9(8).
+
+       FD  PREST-FILE.
+       01  PREST-REC.
+           05  PREST-KEY.
+               10  PREST-NUM-CONT     PIC 9(05).
+               10  PREST-NUM-PARC     PIC 9(03).
+           05  PREST-VALOR            PIC 9(07)V99.
+           05  PREST-VL-AMORT         PIC 9(07)V99.
+           05  PREST-VL-JUROS         PIC 9(07)V99.
+           05  PREST-VENCIMENTO       PIC 9(08).
+           05  PREST-SITUACAO         PIC X(01).
+               88 PREST-PAGA          VALUE 'P'.
+               88 PREST-ABERTA        VALUE 'A'.
+
        WORKING-STORAGE SECTION.
 
        01  DOW.
@@ -45,6 +101,8 @@
           05 REG-FIN.
              10 NUM-CONT       PIC 9(5).
              10 NUM-PREST      PIC 9(4)V99.
+             10 VALOR-PRINC    PIC 9(7)V99.
+             10 TAXA-JUROS     PIC 9(1)V9(4).
 
       ******************************************************************
       ******  FORMATACAO DE MASCARA PARA APRESENTACAO EM DOLAR  ********
@@ -52,19 +110,58 @@
       ******  CONTA DA CLAUSULA OCCURS COMO MOSTRADO ABAIXO     ********
       ******************************************************************
 
-             10 PREST OCCURS 1 TO 420 TIMES
-                      DEPENDING ON NUM-PREST PIC $,$$$,$$$.$$.
+             10 PARCELA OCCURS 1 TO 420 TIMES
+                      DEPENDING ON NUM-PREST.
+                15 PREST        PIC $,$$$,$$$.$$.
+                15 PREST-AMORT  PIC $,$$$,$$$.$$.
+                15 PREST-JUROS  PIC $,$$$,$$$.$$.
+                15 DATA-VENC    PIC 9(8).
 
       ******************************************************************
       ******************************************************************
 
        77  IND                  PIC 999.
        77  IND-EVT              PIC 999.
-       77  PREST-AUX            PIC $,$$$,$$$.$$.
        77  EXT                  PIC X.
+       77  WS-SALDO             PIC 9(7)V99.
+       77  WS-AMORT-CONST       PIC 9(7)V99.
+       77  WS-JUROS-PERIODO     PIC 9(7)V99.
+       77  WS-EVT-STATUS        PIC 99.
+       77  WS-EVT-EOF           PIC X.
+       77  WS-FERIADOS-STATUS   PIC 99.
+       77  WS-FERIADOS-EOF      PIC X.
+       77  WS-QTD-FERIADOS      PIC 99  VALUE 0.
+       77  WS-IND-FER           PIC 99.
+       01  WS-FERIADO-TAB.
+           05 WS-FERIADO        PIC 9(8) OCCURS 50 TIMES.
+       77  WS-DATA-BASE         PIC 9(8).
+       77  WS-DIA-INTEIRO       PIC S9(9).
+       77  WS-DOW-NUM           PIC 9.
+       77  WS-DIA-UTIL          PIC X VALUE 'N'.
+       77  WS-PREST-STATUS      PIC 99.
+       77  WS-MODO              PIC 9(02) VALUE 0.
+       77  WS-ACHOU-PROXIMA     PIC X VALUE 'N'.
+       77  WS-SITUACAO-NOVA     PIC X(01).
 
        PROCEDURE DIVISION.
        001MAIN.
+           DISPLAY ' '
+           DISPLAY ' --------- MODULO DE AMORTIZACAO (OCCRS) ---- '
+           DISPLAY ' 1 - RODAR DEMONSTRACAO DE ARRAYS E GERAR '
+                   'TABELA SAC '
+           DISPLAY ' 2 - CONSULTAR PROXIMA PARCELA EM ABERTO '
+           DISPLAY ' 3 - MARCAR PARCELA COMO PAGA OU ABERTA '
+           ACCEPT WS-MODO
+           EVALUATE WS-MODO
+               WHEN 2
+                   PERFORM P500-CONSULTAR-PROXIMA
+                   STOP RUN
+               WHEN 3
+                   PERFORM P600-MARCAR-PARCELA
+                   STOP RUN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
        P100-SPL-ARRAY.
       ******************************************************************
@@ -117,21 +214,46 @@
            DISPLAY ' --------- FORMA DE EXIBICAO  ---------- '
            DISPLAY ' --------- UTILIZANDO LOOPING ---------- '
            DISPLAY ' '
+           DISPLAY ' INFORME O NUMERO DO CONTRATO '
+           ACCEPT NUM-CONT
            DISPLAY ' INFORME O NUMERO DE PRESTACOES '
            ACCEPT NUM-PREST
-           DISPLAY ' INFORME O VALOR DAS PRESTACOES '
-           ACCEPT PREST-AUX
+           DISPLAY ' INFORME O VALOR PRINCIPAL DO CONTRATO '
+           ACCEPT VALOR-PRINC
+           DISPLAY ' INFORME A TAXA DE JUROS MENSAL (EX: 0,0150) '
+           ACCEPT TAXA-JUROS
+           DISPLAY ' INFORME A DATA DE VENCIMENTO DA 1A PARCELA '
+                   '(AAAAMMDD) '
+           ACCEPT WS-DATA-BASE
+
+           PERFORM P305-LOAD-FERIADOS
 
       ******************************************************************
-      *                   ALIMENTADOR DO ARRAY                         *
+      *     ALIMENTADOR DO ARRAY - TABELA SAC: AMORTIZACAO CONSTANTE,  *
+      *     JUROS SOBRE O SALDO DEVEDOR, PARCELA DECRESCENTE, COM      *
+      *     VENCIMENTO AJUSTADO PARA O PROXIMO DIA UTIL                *
       ******************************************************************
                IF NUM-PREST GREATER THAN 420 THEN
                    DISPLAY NUM-PREST ' NUMERO INVALIDO! '
                ELSE
                    MOVE ZEROS TO IND
+                   MOVE VALOR-PRINC TO WS-SALDO
+                   COMPUTE WS-AMORT-CONST = VALOR-PRINC / NUM-PREST
                    PERFORM VARYING IND FROM  1 BY 1 UNTIL IND GREATER
                                                             NUM-PREST
-                   MOVE PREST-AUX TO PREST(IND)
+                       COMPUTE WS-JUROS-PERIODO ROUNDED =
+                               WS-SALDO * TAXA-JUROS
+                       MOVE WS-AMORT-CONST     TO PREST-AMORT(IND)
+                       MOVE WS-JUROS-PERIODO   TO PREST-JUROS(IND)
+                       COMPUTE PREST(IND) = WS-AMORT-CONST +
+                                             WS-JUROS-PERIODO
+                       COMPUTE WS-SALDO = WS-SALDO - WS-AMORT-CONST
+                       COMPUTE WS-DIA-INTEIRO =
+                               FUNCTION INTEGER-OF-DATE(WS-DATA-BASE)
+                               + (IND - 1) * 30
+                       PERFORM P310-ROLL-BUSINESS-DAY
+                       MOVE FUNCTION DATE-OF-INTEGER(WS-DIA-INTEIRO)
+                            TO DATA-VENC(IND)
                    END-PERFORM
                END-IF
 
@@ -141,9 +263,15 @@
                MOVE ZEROS TO IND
                PERFORM VARYING IND FROM  1 BY 1 UNTIL IND GREATER
                                                            NUM-PREST
-               MOVE PREST-AUX TO PREST(IND)
                DISPLAY ' PRESTACAO: ' IND ' VALOR ' PREST(IND)
-               END-PERFORM.
+                       ' AMORT ' PREST-AMORT(IND)
+                       ' JUROS ' PREST-JUROS(IND)
+                       ' VENCIMENTO ' DATA-VENC(IND)
+               END-PERFORM
+
+               IF NUM-PREST NOT GREATER THAN 420 THEN
+                   PERFORM P330-SAVE-PRESTACOES
+               END-IF.
 
        P400-BI-ARRAY.
 
@@ -162,7 +290,7 @@
                DISPLAY '    ' DAY-NMB(IND) '         ' DAY-NM(IND)
            END-PERFORM
 
-
+           PERFORM P410-LOAD-EVT
 
       ******************************************************************
       *                   ALIMENTADOR DO ARRAY                         *
@@ -201,6 +329,204 @@
            END-PERFORM
            END-PERFORM
 
+           PERFORM P420-SAVE-EVT
 
             STOP RUN.
+
+       P330-SAVE-PRESTACOES.
+      ******************************************************************
+      *     GRAVA A TABELA DE PARCELAS CALCULADA ACIMA EM PREST-FILE,  *
+      *     PARA QUE A SITUACAO DE CADA PARCELA (PAGA/ABERTA) SEJA     *
+      *     CONSULTADA E ALTERADA EM EXECUCOES FUTURAS.                *
+      ******************************************************************
+           OPEN I-O PREST-FILE
+           IF WS-PREST-STATUS EQUAL 35 THEN
+               OPEN OUTPUT PREST-FILE
+               CLOSE PREST-FILE
+               OPEN I-O PREST-FILE
+           END-IF
+
+           MOVE ZEROS TO IND
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND GREATER NUM-PREST
+               MOVE NUM-CONT           TO PREST-NUM-CONT
+               MOVE IND                TO PREST-NUM-PARC
+               MOVE PREST(IND)         TO PREST-VALOR
+               MOVE PREST-AMORT(IND)   TO PREST-VL-AMORT
+               MOVE PREST-JUROS(IND)   TO PREST-VL-JUROS
+               MOVE DATA-VENC(IND)     TO PREST-VENCIMENTO
+               MOVE 'A'                TO PREST-SITUACAO
+               WRITE PREST-REC
+                   INVALID KEY
+                       REWRITE PREST-REC
+               END-WRITE
+           END-PERFORM
+
+           CLOSE PREST-FILE.
+
+       P305-LOAD-FERIADOS.
+           OPEN INPUT FERIADOS-FILE
+           IF WS-FERIADOS-STATUS EQUAL 35 THEN
+      *        SEM TABELA DE FERIADOS - SO FINS DE SEMANA SAO
+      *        CONSIDERADOS NAO UTEIS.
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-FERIADOS-EOF
+               PERFORM UNTIL WS-FERIADOS-EOF = 'S'
+                            OR WS-QTD-FERIADOS = 50
+                   READ FERIADOS-FILE
+                       AT END
+                           MOVE 'S' TO WS-FERIADOS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-QTD-FERIADOS
+                           MOVE FERIADO-REC
+                                TO WS-FERIADO(WS-QTD-FERIADOS)
+                   END-READ
+               END-PERFORM
+               CLOSE FERIADOS-FILE
+           END-IF.
+
+       P310-ROLL-BUSINESS-DAY.
+           MOVE 'N' TO WS-DIA-UTIL
+           PERFORM UNTIL WS-DIA-UTIL = 'S'
+               COMPUTE WS-DOW-NUM =
+                       FUNCTION MOD(WS-DIA-INTEIRO, 7) + 1
+               IF WS-DOW-NUM = 1 OR WS-DOW-NUM = 7 THEN
+                   ADD 1 TO WS-DIA-INTEIRO
+               ELSE
+                   PERFORM P320-CHECK-FERIADO
+                   IF WS-DIA-UTIL = 'N' THEN
+                       ADD 1 TO WS-DIA-INTEIRO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       P320-CHECK-FERIADO.
+           MOVE 'S' TO WS-DIA-UTIL
+           PERFORM VARYING WS-IND-FER FROM 1 BY 1 UNTIL
+                           WS-IND-FER > WS-QTD-FERIADOS
+               IF FUNCTION DATE-OF-INTEGER(WS-DIA-INTEIRO) =
+                  WS-FERIADO(WS-IND-FER) THEN
+                   MOVE 'N' TO WS-DIA-UTIL
+               END-IF
+           END-PERFORM.
+
+       P410-LOAD-EVT.
+           OPEN INPUT EVT-FILE
+           IF WS-EVT-STATUS EQUAL 35 THEN
+      *        ARQUIVO DE EVENTOS AINDA NAO EXISTE - CALENDARIO
+      *        COMECA VAZIO, NORMALMENTE NA PRIMEIRA EXECUCAO.
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-EVT-EOF
+               PERFORM UNTIL WS-EVT-EOF = 'S'
+                   READ EVT-FILE
+                       AT END
+                           MOVE 'S' TO WS-EVT-EOF
+                       NOT AT END
+                           MOVE EVT-FILE-NUM
+                               TO NUM-EVT(EVT-FILE-DOW, EVT-FILE-SLOT)
+                           MOVE EVT-FILE-DESC
+                               TO DSC-EVT(EVT-FILE-DOW, EVT-FILE-SLOT)
+                   END-READ
+               END-PERFORM
+               CLOSE EVT-FILE
+           END-IF.
+
+       P420-SAVE-EVT.
+           OPEN OUTPUT EVT-FILE
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND GREATER 7
+               PERFORM VARYING IND-EVT FROM 1 BY 1 UNTIL
+                                        IND-EVT GREATER 4
+                   IF NUM-EVT(IND, IND-EVT) > 0 THEN
+                       MOVE IND               TO EVT-FILE-DOW
+                       MOVE IND-EVT           TO EVT-FILE-SLOT
+                       MOVE NUM-EVT(IND, IND-EVT)  TO EVT-FILE-NUM
+                       MOVE DSC-EVT(IND, IND-EVT)  TO EVT-FILE-DESC
+                       WRITE EVT-FILE-REC
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           CLOSE EVT-FILE.
+
+       P500-CONSULTAR-PROXIMA.
+      ******************************************************************
+      *     CONSULTA, PARA UM CONTRATO, A PROXIMA PARCELA EM ABERTO,   *
+      *     PERCORRENDO PREST-FILE EM ORDEM DE PARCELA A PARTIR DA     *
+      *     PRIMEIRA DO CONTRATO INFORMADO.                            *
+      ******************************************************************
+           DISPLAY ' INFORME O NUMERO DO CONTRATO '
+           ACCEPT NUM-CONT
+
+           OPEN INPUT PREST-FILE
+           IF WS-PREST-STATUS EQUAL 35 THEN
+               DISPLAY "NAO HA PARCELAS GRAVADAS"
+           ELSE
+               MOVE NUM-CONT TO PREST-NUM-CONT
+               MOVE 1        TO PREST-NUM-PARC
+               MOVE 'N'      TO WS-ACHOU-PROXIMA
+
+               START PREST-FILE KEY IS NOT LESS THAN PREST-KEY
+                   INVALID KEY
+                       DISPLAY "CONTRATO SEM PARCELAS GRAVADAS"
+               END-START
+
+               PERFORM UNTIL WS-ACHOU-PROXIMA = 'S'
+                   READ PREST-FILE NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-ACHOU-PROXIMA
+                           DISPLAY "NAO HA PARCELA EM ABERTO PARA O "
+                                   "CONTRATO " NUM-CONT
+                       NOT AT END
+                           IF PREST-NUM-CONT NOT = NUM-CONT THEN
+                               MOVE 'S' TO WS-ACHOU-PROXIMA
+                               DISPLAY "NAO HA PARCELA EM ABERTO PARA "
+                                       "O CONTRATO " NUM-CONT
+                           ELSE
+                               IF PREST-ABERTA THEN
+                                   MOVE 'S' TO WS-ACHOU-PROXIMA
+                                   DISPLAY "PROXIMA PARCELA EM ABERTO: "
+                                   DISPLAY "  PARCELA: " PREST-NUM-PARC
+                                   DISPLAY "  VALOR: " PREST-VALOR
+                                   DISPLAY "  VENCIMENTO: "
+                                           PREST-VENCIMENTO
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PREST-FILE
+           END-IF.
+
+       P600-MARCAR-PARCELA.
+      ******************************************************************
+      *     MARCA UMA PARCELA ESPECIFICA DE UM CONTRATO COMO PAGA OU   *
+      *     ABERTA, PERSISTINDO A MUDANCA EM PREST-FILE.               *
+      ******************************************************************
+           DISPLAY ' INFORME O NUMERO DO CONTRATO '
+           ACCEPT NUM-CONT
+           DISPLAY ' INFORME O NUMERO DA PARCELA '
+           ACCEPT PREST-NUM-PARC
+
+           OPEN I-O PREST-FILE
+           IF WS-PREST-STATUS EQUAL 35 THEN
+               DISPLAY "NAO HA PARCELAS GRAVADAS"
+           ELSE
+               MOVE NUM-CONT TO PREST-NUM-CONT
+               READ PREST-FILE
+                   INVALID KEY
+                       DISPLAY "PARCELA NAO ENCONTRADA"
+                   NOT INVALID KEY
+                       DISPLAY ' SITUACAO ATUAL: ' PREST-SITUACAO
+                       DISPLAY ' NOVA SITUACAO (P-PAGA / A-ABERTA) '
+                       ACCEPT WS-SITUACAO-NOVA
+                       MOVE WS-SITUACAO-NOVA TO PREST-SITUACAO
+                       REWRITE PREST-REC
+                           INVALID KEY
+                               DISPLAY "NAO FOI POSSIVEL ALTERAR"
+                           NOT INVALID KEY
+                               DISPLAY "SITUACAO DA PARCELA ATUALIZADA"
+                       END-REWRITE
+               END-READ
+               CLOSE PREST-FILE
+           END-IF.
+
        END PROGRAM OCCRS.
