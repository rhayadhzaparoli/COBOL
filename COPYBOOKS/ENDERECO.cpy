@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ENDERECO.cpy
+      * ENDERECO ESTRUTURADO (RUA, NUMERO, BAIRRO, CIDADE, UF, CEP).
+      * DEVE SER COPIADO DENTRO DE UM GRUPO 05 (EX.: 05 ADRESS.).
+      ******************************************************************
+           10 END-RUA       PIC X(40) VALUE SPACES.
+           10 END-NUMERO    PIC X(10) VALUE SPACES.
+           10 END-BAIRRO    PIC X(30) VALUE SPACES.
+           10 END-CIDADE    PIC X(30) VALUE SPACES.
+           10 END-UF        PIC X(02) VALUE SPACES.
+           10 END-CEP       PIC X(09) VALUE SPACES.
