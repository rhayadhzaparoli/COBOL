@@ -0,0 +1,18 @@
+      ******************************************************************
+      * FSTATUS.cpy
+      * DECODIFICA O FILE STATUS (WS-STATUS) EM UMA DESCRICAO LEGIVEL
+      * (WS-FSTAT-DESC). COPIADO DENTRO DA PROCEDURE DIVISION DE CADA
+      * PROGRAMA QUE PRECISE EXIBIR O MOTIVO DE UMA FALHA DE I/O.
+      ******************************************************************
+       P-DECODE-FSTATUS.
+           EVALUATE WS-STATUS
+               WHEN 00 MOVE "OK" TO WS-FSTAT-DESC
+               WHEN 10 MOVE "FIM DE ARQUIVO" TO WS-FSTAT-DESC
+               WHEN 21 MOVE "CHAVE FORA DE SEQUENCIA" TO WS-FSTAT-DESC
+               WHEN 22 MOVE "CHAVE DUPLICADA" TO WS-FSTAT-DESC
+               WHEN 23 MOVE "REGISTRO NAO ENCONTRADO" TO WS-FSTAT-DESC
+               WHEN 35 MOVE "ARQUIVO NAO EXISTE" TO WS-FSTAT-DESC
+               WHEN 41 MOVE "ARQUIVO JA ABERTO" TO WS-FSTAT-DESC
+               WHEN 42 MOVE "ARQUIVO NAO ABERTO" TO WS-FSTAT-DESC
+               WHEN OTHER MOVE "STATUS NAO MAPEADO" TO WS-FSTAT-DESC
+           END-EVALUATE.
