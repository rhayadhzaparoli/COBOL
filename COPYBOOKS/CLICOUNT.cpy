@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CLICOUNT.cpy
+      * LAYOUT DO ARQUIVO DE CONTROLE CLIENTE.CNT, QUE GUARDA O TOTAL
+      * DE REGISTROS QUE DEVERIAM EXISTIR EM CLIENTE. MANTIDO PELOS
+      * PROGRAMAS QUE INCLUEM/EXCLUEM REGISTROS (GRAVACAO-ARQ, CLIMAIN,
+      * CLICSV, CLIMIG), PARA QUE LEITURA-ARQ POSSA CONFERIR A LISTAGEM
+      * CONTRA UM TOTAL INDEPENDENTE E DETECTAR TRUNCAMENTO.
+      ******************************************************************
+       01 CLI-CNT-REC.
+         05 CLI-CNT-TOTAL   PIC 9(07).
