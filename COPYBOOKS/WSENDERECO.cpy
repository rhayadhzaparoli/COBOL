@@ -0,0 +1,11 @@
+      ******************************************************************
+      * WSENDERECO.cpy
+      * AREA DE TRABALHO CORRESPONDENTE A ENDERECO.cpy.
+      * DEVE SER COPIADO DENTRO DE UM GRUPO 05 (EX.: 05 WS-ADDRESS.).
+      ******************************************************************
+           10 WS-END-RUA       PIC X(40) VALUE SPACES.
+           10 WS-END-NUMERO    PIC X(10) VALUE SPACES.
+           10 WS-END-BAIRRO    PIC X(30) VALUE SPACES.
+           10 WS-END-CIDADE    PIC X(30) VALUE SPACES.
+           10 WS-END-UF        PIC X(02) VALUE SPACES.
+           10 WS-END-CEP       PIC X(09) VALUE SPACES.
