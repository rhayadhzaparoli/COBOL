@@ -0,0 +1,12 @@
+      ******************************************************************
+      * WSCLIDATA.cpy
+      * AREA DE TRABALHO CORRESPONDENTE A REG-CLIENTE (ARQUIVO CLIENTE).
+      ******************************************************************
+       01 WS-REG-CLIENTE.
+         05 WS-COD-CLIENTE       PIC 9(003).
+         05 WS-NM-CLIENTE        PIC X(040).
+         05 WS-TEL-CLIENTE       PIC X(012).
+         05 WS-EMAIL-CLIENTE     PIC X(040).
+         05 WS-CEP-CLIENTE       PIC X(009).
+         05 WS-CPF-CLIENTE       PIC 9(011) VALUE 0.
+         05 WS-DT-CADASTRO       PIC 9(008) VALUE 0.
