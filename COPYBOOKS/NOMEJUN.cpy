@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NOMEJUN.cpy
+      * REMONTA WS-NOME-PRIMEIRO/MEIO/ULTIMO (JA SEPARADOS POR NOMESPL)
+      * NO FORMATO "ULTIMO, PRIMEIRO MEIO", USADO EM RELATORIOS E
+      * LISTAGENS IMPRESSAS. COPIADO DENTRO DA PROCEDURE DIVISION DE
+      * CADA PROGRAMA QUE PRECISE IMPRIMIR O NOME NESSE FORMATO.
+      ******************************************************************
+       P-JOIN-NOME.
+           MOVE SPACES TO WS-NOME-FORMATADO
+           STRING FUNCTION TRIM(WS-NOME-ULTIMO)   DELIMITED BY SIZE
+                  ", "                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-PRIMEIRO) DELIMITED BY SIZE
+                  " "                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-MEIO)     DELIMITED BY SIZE
+                  INTO WS-NOME-FORMATADO
+           END-STRING.
