@@ -0,0 +1,9 @@
+      ******************************************************************
+      * USERCTL.cpy
+      * LAYOUT DO ARQUIVO DE CREDENCIAIS DE OPERADOR (USERS.CTL), USADO
+      * PELA TELA DE LOGON (LOGON.cpy) ANTES DE LIBERAR A ENTRADA DE
+      * DADOS NOS PROGRAMAS DE CADASTRO.
+      ******************************************************************
+       01 USER-CTL-REC.
+         05 USER-CTL-ID       PIC X(10).
+         05 USER-CTL-SENHA    PIC X(10).
