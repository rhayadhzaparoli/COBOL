@@ -0,0 +1,11 @@
+      ******************************************************************
+      * WSLOGON.cpy
+      * AREA DE TRABALHO PARA A TELA DE LOGON (LOGON.cpy). WS-OPERADOR-ID
+      * FICA DISPONIVEL APOS O LOGON PARA SER GRAVADO NAS TRILHAS DE
+      * AUDITORIA DO PROGRAMA CHAMADOR.
+      ******************************************************************
+       01 WS-OPERADOR-ID      PIC X(10) VALUE SPACES.
+       01 WS-OPERADOR-SENHA   PIC X(10) VALUE SPACES.
+       01 WS-LOGON-OK         PIC X     VALUE 'N'.
+       01 WS-LOGON-STATUS     PIC 99    VALUE 0.
+       01 WS-LOGON-EOF        PIC X     VALUE 'N'.
