@@ -0,0 +1,5 @@
+      ******************************************************************
+      * WSFSTATUS.cpy
+      * AREA DE TRABALHO PARA O DECODIFICADOR DE FILE STATUS (FSTATUS).
+      ******************************************************************
+       01 WS-FSTAT-DESC PIC X(40) VALUE SPACES.
