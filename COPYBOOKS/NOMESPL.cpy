@@ -0,0 +1,22 @@
+      ******************************************************************
+      * NOMESPL.cpy
+      * QUEBRA WS-NOME-COMPLETO EM WS-NOME-PRIMEIRO/MEIO/ULTIMO. O
+      * CHAMADOR DEVE MOVER O NOME DIGITADO PARA WS-NOME-COMPLETO ANTES
+      * DE FAZER PERFORM P-SPLIT-NOME. COPIADO DENTRO DA PROCEDURE
+      * DIVISION DE CADA PROGRAMA QUE PRECISE SEPARAR UM NOME COMPLETO.
+      ******************************************************************
+       P-SPLIT-NOME.
+           MOVE SPACES TO WS-NOME-PRIMEIRO
+                          WS-NOME-MEIO
+                          WS-NOME-ULTIMO
+           MOVE 1      TO WS-NOME-PONTEIRO
+           MOVE 0      TO WS-NOME-QTD-CAMPOS
+
+           UNSTRING WS-NOME-COMPLETO
+                   DELIMITED BY ALL SPACES
+                   INTO WS-NOME-PRIMEIRO
+                        WS-NOME-MEIO
+                        WS-NOME-ULTIMO
+                    WITH POINTER WS-NOME-PONTEIRO
+                    TALLYING IN WS-NOME-QTD-CAMPOS
+           END-UNSTRING.
