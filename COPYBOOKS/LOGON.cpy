@@ -0,0 +1,44 @@
+      ******************************************************************
+      * LOGON.cpy
+      * EXIGE ID E SENHA DE OPERADOR ANTES DE LIBERAR O PROGRAMA. SE
+      * USERS.CTL AINDA NAO EXISTIR, QUALQUER ID NAO EM BRANCO E ACEITO
+      * (MESMA CONVENCAO DE ARQUIVO DE CONTROLE AUSENTE USADA EM
+      * QIPESO.CTL/CALCMEDIA.CTL/FERIADOS.CTL), PARA QUE A FALTA DO
+      * CADASTRO DE OPERADORES NAO IMPECA O USO DO PROGRAMA. COPIADO
+      * DENTRO DA PROCEDURE DIVISION DE CADA PROGRAMA QUE EXIJA LOGON.
+      ******************************************************************
+       P-SIGN-ON.
+           MOVE 'N' TO WS-LOGON-OK
+           PERFORM UNTIL WS-LOGON-OK = 'S'
+               DISPLAY "ID DO OPERADOR:"
+               ACCEPT WS-OPERADOR-ID
+               DISPLAY "SENHA:"
+               ACCEPT WS-OPERADOR-SENHA
+
+               OPEN INPUT USER-CTL-FILE
+               IF WS-LOGON-STATUS EQUAL 35 THEN
+                   IF WS-OPERADOR-ID NOT = SPACES THEN
+                       MOVE 'S' TO WS-LOGON-OK
+                   ELSE
+                       DISPLAY "ID DO OPERADOR NAO PODE SER EM BRANCO"
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WS-LOGON-EOF
+                   PERFORM UNTIL WS-LOGON-EOF = 'S' OR WS-LOGON-OK = 'S'
+                       READ USER-CTL-FILE
+                           AT END
+                               MOVE 'S' TO WS-LOGON-EOF
+                           NOT AT END
+                               IF USER-CTL-ID = WS-OPERADOR-ID
+                                  AND USER-CTL-SENHA =
+                                      WS-OPERADOR-SENHA THEN
+                                   MOVE 'S' TO WS-LOGON-OK
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE USER-CTL-FILE
+                   IF WS-LOGON-OK NOT = 'S' THEN
+                       DISPLAY "ID OU SENHA INVALIDOS"
+                   END-IF
+               END-IF
+           END-PERFORM.
