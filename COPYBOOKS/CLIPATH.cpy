@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CLIPATH.cpy
+      * CAMINHO DO ARQUIVO CLIENTE, EXTERNALIZADO VIA VARIAVEL DE
+      * AMBIENTE CLIENTE_PATH. SE A VARIAVEL NAO ESTIVER DEFINIDA,
+      * PERMANECE O CAMINHO PADRAO ABAIXO.
+      ******************************************************************
+       01 WS-CLIENTE-PATH PIC X(100) VALUE 'Área de Trabalho'.
