@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CLIDATA.cpy
+      * LAYOUT DO REGISTRO DE CLIENTE (ARQUIVO CLIENTE).
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE ABREM O ARQUIVO, PARA
+      * QUE O LAYOUT NUNCA FIQUE DESSINCRONIZADO ENTRE ELES.
+      ******************************************************************
+       01 REG-CLIENTE.
+         05 COD-CLIENTE          PIC 9(003).
+         05 NM-CLIENTE           PIC X(040).
+         05 TEL-CLIENTE          PIC X(012).
+         05 EMAIL-CLIENTE        PIC X(040).
+         05 CEP-CLIENTE          PIC X(009).
+         05 CPF-CLIENTE          PIC 9(011) VALUE 0.
+         05 DT-CADASTRO          PIC 9(008) VALUE 0.
