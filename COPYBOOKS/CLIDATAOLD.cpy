@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CLIDATAOLD.cpy
+      * LAYOUT ANTIGO DO REGISTRO DE CLIENTE (ANTES DE E-MAIL/CEP),
+      * MANTIDO SOMENTE PARA A MIGRACAO DE UNICA VEZ FEITA POR CLIMIG.
+      * OS NOMES DE CAMPO SAO OS MESMOS DE CLIDATA, QUALIFICADOS POR OF,
+      * PARA QUE A MIGRACAO POSSA USAR MOVE CORRESPONDING.
+      ******************************************************************
+       01 OLD-REG-CLIENTE.
+         05 COD-CLIENTE          PIC 9(003).
+         05 NM-CLIENTE           PIC X(040).
+         05 TEL-CLIENTE          PIC X(009).
