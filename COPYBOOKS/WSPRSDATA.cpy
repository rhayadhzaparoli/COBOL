@@ -0,0 +1,16 @@
+      ******************************************************************
+      * WSPRSDATA.cpy
+      * AREA DE TRABALHO CORRESPONDENTE A PRS-DATA (ARQUIVO REGISTRO).
+      ******************************************************************
+       01 WS-PRS-DATA.
+         05 WS-CPF          PIC 9(11) VALUE 0.
+         05 WS-NAME         PIC X(50) VALUE SPACES.
+         05 WS-RG           PIC 9(10) VALUE 0.
+         05 WS-ADDRESS.
+           COPY WSENDERECO.
+         05 WS-MEDIA        PIC 99V99.
+         05 WS-SETOR        PIC X(01) VALUE SPACES.
+         05 WS-MAT-COMUM    PIC 9(05) VALUE 0.
+         05 WS-MAT-ESPECIAL PIC 9(03) VALUE 0.
+         05 WS-DT-ALISTAMENTO PIC 9(08) VALUE 0.
+         05 WS-RG-UF          PIC X(02) VALUE SPACES.
