@@ -0,0 +1,14 @@
+      ******************************************************************
+      * WSNOMESPL.cpy
+      * AREA DE TRABALHO PARA A SEPARACAO/REMONTAGEM DE NOME COMPLETO EM
+      * PRIMEIRO NOME, NOME(S) DO MEIO E ULTIMO NOME. REUTILIZADA POR
+      * TODOS OS PROGRAMAS QUE PRECISEM QUEBRAR OU REMONTAR UM NOME
+      * DIGITADO EM UM UNICO CAMPO (NOMESPL/NOMEJUN).
+      ******************************************************************
+       01 WS-NOME-COMPLETO   PIC X(60) VALUE SPACES.
+       01 WS-NOME-PRIMEIRO   PIC X(20) VALUE SPACES.
+       01 WS-NOME-MEIO       PIC X(20) VALUE SPACES.
+       01 WS-NOME-ULTIMO     PIC X(20) VALUE SPACES.
+       01 WS-NOME-PONTEIRO   PIC 9(02) VALUE 0.
+       01 WS-NOME-QTD-CAMPOS PIC 9(02) VALUE 0.
+       01 WS-NOME-FORMATADO  PIC X(42) VALUE SPACES.
