@@ -0,0 +1,88 @@
+      ******************************************************************
+      * WSTELCHK.cpy
+      * AREA DE TRABALHO PARA VALIDACAO DO FORMATO DE TEL-CLIENTE
+      * (DD-9999-9999). REUTILIZADA POR TODOS OS PROGRAMAS QUE GRAVAM
+      * OU ALTERAM O TELEFONE DO CLIENTE. O DDD DIGITADO E CONFERIDO
+      * CONTRA DDD-LISTA, A RELACAO DOS CODIGOS DE AREA REALMENTE EM
+      * USO NO PLANO DE NUMERACAO BRASILEIRO.
+      ******************************************************************
+       01 WS-TEL-CHECK.
+         05 WS-TEL-DDD       PIC 9(02).
+         05 WS-TEL-HIFEN-DDD PIC X(01).
+         05 WS-TEL-P1        PIC 9(04).
+         05 WS-TEL-HIFEN     PIC X(01).
+         05 WS-TEL-P2        PIC 9(04).
+       01 WS-TEL-VALID       PIC X(01) VALUE 'N'.
+       01 WS-TEL-DDD-VALIDO  PIC X(01) VALUE 'N'.
+       01 WS-TEL-DDD-IDX     PIC 99    VALUE 0.
+
+       01 DDD-LISTA.
+           05 FILLER PIC 9(02) VALUE 11.
+           05 FILLER PIC 9(02) VALUE 12.
+           05 FILLER PIC 9(02) VALUE 13.
+           05 FILLER PIC 9(02) VALUE 14.
+           05 FILLER PIC 9(02) VALUE 15.
+           05 FILLER PIC 9(02) VALUE 16.
+           05 FILLER PIC 9(02) VALUE 17.
+           05 FILLER PIC 9(02) VALUE 18.
+           05 FILLER PIC 9(02) VALUE 19.
+           05 FILLER PIC 9(02) VALUE 21.
+           05 FILLER PIC 9(02) VALUE 22.
+           05 FILLER PIC 9(02) VALUE 24.
+           05 FILLER PIC 9(02) VALUE 27.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 32.
+           05 FILLER PIC 9(02) VALUE 33.
+           05 FILLER PIC 9(02) VALUE 34.
+           05 FILLER PIC 9(02) VALUE 35.
+           05 FILLER PIC 9(02) VALUE 37.
+           05 FILLER PIC 9(02) VALUE 38.
+           05 FILLER PIC 9(02) VALUE 41.
+           05 FILLER PIC 9(02) VALUE 42.
+           05 FILLER PIC 9(02) VALUE 43.
+           05 FILLER PIC 9(02) VALUE 44.
+           05 FILLER PIC 9(02) VALUE 45.
+           05 FILLER PIC 9(02) VALUE 46.
+           05 FILLER PIC 9(02) VALUE 47.
+           05 FILLER PIC 9(02) VALUE 48.
+           05 FILLER PIC 9(02) VALUE 49.
+           05 FILLER PIC 9(02) VALUE 51.
+           05 FILLER PIC 9(02) VALUE 53.
+           05 FILLER PIC 9(02) VALUE 54.
+           05 FILLER PIC 9(02) VALUE 55.
+           05 FILLER PIC 9(02) VALUE 61.
+           05 FILLER PIC 9(02) VALUE 62.
+           05 FILLER PIC 9(02) VALUE 63.
+           05 FILLER PIC 9(02) VALUE 64.
+           05 FILLER PIC 9(02) VALUE 65.
+           05 FILLER PIC 9(02) VALUE 66.
+           05 FILLER PIC 9(02) VALUE 67.
+           05 FILLER PIC 9(02) VALUE 68.
+           05 FILLER PIC 9(02) VALUE 69.
+           05 FILLER PIC 9(02) VALUE 71.
+           05 FILLER PIC 9(02) VALUE 73.
+           05 FILLER PIC 9(02) VALUE 74.
+           05 FILLER PIC 9(02) VALUE 75.
+           05 FILLER PIC 9(02) VALUE 77.
+           05 FILLER PIC 9(02) VALUE 79.
+           05 FILLER PIC 9(02) VALUE 81.
+           05 FILLER PIC 9(02) VALUE 82.
+           05 FILLER PIC 9(02) VALUE 83.
+           05 FILLER PIC 9(02) VALUE 84.
+           05 FILLER PIC 9(02) VALUE 85.
+           05 FILLER PIC 9(02) VALUE 86.
+           05 FILLER PIC 9(02) VALUE 87.
+           05 FILLER PIC 9(02) VALUE 88.
+           05 FILLER PIC 9(02) VALUE 89.
+           05 FILLER PIC 9(02) VALUE 91.
+           05 FILLER PIC 9(02) VALUE 92.
+           05 FILLER PIC 9(02) VALUE 93.
+           05 FILLER PIC 9(02) VALUE 94.
+           05 FILLER PIC 9(02) VALUE 95.
+           05 FILLER PIC 9(02) VALUE 96.
+           05 FILLER PIC 9(02) VALUE 97.
+           05 FILLER PIC 9(02) VALUE 98.
+           05 FILLER PIC 9(02) VALUE 99.
+       01 DDD-LISTA-TAB REDEFINES DDD-LISTA OCCURS 67 TIMES.
+           05 DDD-COD PIC 9(02).
