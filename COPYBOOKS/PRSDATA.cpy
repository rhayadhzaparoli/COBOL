@@ -0,0 +1,18 @@
+      ******************************************************************
+      * PRSDATA.cpy
+      * LAYOUT DO REGISTRO DE ALISTAMENTO (ARQUIVO REGISTRO).
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE ABREM REG-FILE, PARA
+      * QUE O LAYOUT NUNCA FIQUE DESSINCRONIZADO ENTRE ELES.
+      ******************************************************************
+       01 PRS-DATA.
+         05 CPF           PIC 9(11) VALUE 0.
+         05 NAMES         PIC X(50) VALUE SPACES.
+         05 RG            PIC 9(10) VALUE 0.
+         05 ADRESS.
+           COPY ENDERECO.
+         05 MEDIA         PIC 99V99.
+         05 SETOR         PIC X(01) VALUE SPACES.
+         05 MAT-COMUM     PIC 9(05) VALUE 0.
+         05 MAT-ESPECIAL  PIC 9(03) VALUE 0.
+         05 DT-ALISTAMENTO PIC 9(08) VALUE 0.
+         05 RG-UF          PIC X(02) VALUE SPACES.
