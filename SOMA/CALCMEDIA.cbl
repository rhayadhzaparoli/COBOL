@@ -3,6 +3,15 @@
       * Date: 01/07/2023
       * Purpose: CALCULA MEDIA DE APROVAÇÃO, MEDIA DE APROVAÇÃO É 7
       * Tectonics: cobc
+      * MODIFICATION-LOG.
+      *     08/08/2026 - PASSA A PROCESSAR UM ARQUIVO DE TURMA INTEIRO
+      *                  (NOME + 4 NOTAS), EM VEZ DE UM UNICO ALUNO
+      *                  DIGITADO, COM MEDIA DA TURMA AO FINAL.
+      *     08/08/2026 - MEDIA DE APROVACAO PASSA A SER LIDA DE ARQUIVO
+      *                  DE CONTROLE CONFIGURAVEL (CALCMEDIA.CTL).
+      *     08/08/2026 - CADA EXECUCAO PASSA A REGISTRAR UM RESUMO EM
+      *                  CALCMEDIA.LOG, PARA CONSOLIDACAO POSTERIOR EM
+      *                  RESUMOS POR PERIODO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCMEDIA.
@@ -10,8 +19,45 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-FILE ASSIGN TO 'ALUNOS.DAT'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-ALUNO-STATUS.
+
+           SELECT THR-FILE ASSIGN TO 'CALCMEDIA.CTL'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-THR-STATUS.
+
+           SELECT CALCMEDIA-LOG-FILE ASSIGN TO 'CALCMEDIA.LOG'
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNO-FILE.
+       01  ALUNO-REC.
+           05  ALU-NOME        PIC X(040).
+           05  ALU-A1          PIC 9(002)V99.
+           05  ALU-A2          PIC 9(002)V99.
+           05  ALU-T1          PIC 9(002)V99.
+           05  ALU-T2          PIC 9(002)V99.
+
+       FD  THR-FILE.
+       01  THR-REC.
+           05  THR-VALUE       PIC 9(002)V99.
+
+       FD  CALCMEDIA-LOG-FILE.
+       01  CALCMEDIA-LOG-REC.
+           05  CM-LOG-DATE         PIC 9(008).
+           05  CM-LOG-QTD-ALUNOS   PIC 9(005).
+           05  CM-LOG-QTD-APROV    PIC 9(005).
+           05  CM-LOG-MEDIA-TURMA  PIC 9(002)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-A1           PIC 9(002)V99   VALUE ZEROS.
        01  WS-A2           PIC 9(002)V99   VALUE ZEROS.
@@ -19,28 +65,101 @@
        01  WS-T2           PIC 9(002)V99   VALUE ZEROS.
        01  WS-MEDIA        PIC 9(002)V99   VALUE ZEROS.
        01  WS-ALUNO        PIC X(040)      VALUE SPACES.
+       01  WS-ALUNO-STATUS PIC 99          VALUE 0.
+       01  WS-THR-STATUS   PIC 99          VALUE 0.
+       01  WS-EOF          PIC X           VALUE 'N'.
+       01  WS-THRESHOLD    PIC 9(002)V99   VALUE 6.
+       01  WS-QTD-ALUNOS   PIC 9(005)      VALUE 0.
+       01  WS-QTD-APROV    PIC 9(005)      VALUE 0.
+       01  WS-SOMA-MEDIAS  PIC 9(007)V99   VALUE 0.
+       01  WS-MEDIA-TURMA  PIC 9(002)V99   VALUE 0.
+       01  WS-LOG-STATUS   PIC 99          VALUE 0.
+       01  WS-CURR-DATE.
+           05 WS-CURR-YY PIC 9(04) VALUE 0.
+           05 WS-CURR-MM PIC 99 VALUE 0.
+           05 WS-CURR-DD PIC 99 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-
-            MOVE " RHAYADH" TO WS-ALUNO
-            DISPLAY "PROGRAMA PARA CALCULAR A MEDIA DO WS-ALUNO"
-            DISPLAY "DIGITE A NOTA DA A1: "
-            ACCEPT WS-A1
-            DISPLAY "DIGITE A NOTA DA A2: "
-            ACCEPT WS-A2
-            DISPLAY "DIGITE A NOTA DO T1: "
-            ACCEPT WS-T1
-            DISPLAY "DIGITE A NOTA DO T2: "
-            ACCEPT WS-T2
-            COMPUTE WS-MEDIA = (WS-A1 + WS-A2 + WS-T1 + WS-T2)/4
-            DISPLAY " "
-            IF WS-MEDIA >= 6 THEN
-                DISPLAY " A MEDIA DO ALUNO" WS-ALUNO "E " WS-MEDIA
-                "E O ALUNO FOI APROVADO"
-            ELSE
-                DISPLAY  " A MEDIA DO ALUNO" WS-ALUNO "E " WS-MEDIA
-                "E O ALUNO FOI REPROVADO"
-
-            END-IF
+            PERFORM P100-READ-THRESHOLD
+            PERFORM P200-PROCESS-ROSTER
+            PERFORM P900-SUMMARY
             STOP RUN.
+
+       P100-READ-THRESHOLD.
+           OPEN INPUT THR-FILE
+           IF WS-THR-STATUS EQUAL 35 THEN
+      *        ARQUIVO DE CONFIGURACAO AINDA NAO EXISTE - MANTEM A
+      *        MEDIA PADRAO DE APROVACAO (6).
+               CONTINUE
+           ELSE
+               READ THR-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE THR-VALUE TO WS-THRESHOLD
+               END-READ
+               CLOSE THR-FILE
+           END-IF.
+
+       P200-PROCESS-ROSTER.
+           DISPLAY "PROGRAMA PARA CALCULAR A MEDIA DA TURMA"
+           OPEN INPUT ALUNO-FILE
+           IF WS-ALUNO-STATUS EQUAL 35 THEN
+               DISPLAY "ARQUIVO DE ALUNOS AINDA NAO FOI CRIADO"
+           ELSE
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ ALUNO-FILE
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           PERFORM P210-AVALIA-ALUNO
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNO-FILE
+           END-IF.
+
+       P210-AVALIA-ALUNO.
+           MOVE ALU-NOME TO WS-ALUNO
+           MOVE ALU-A1   TO WS-A1
+           MOVE ALU-A2   TO WS-A2
+           MOVE ALU-T1   TO WS-T1
+           MOVE ALU-T2   TO WS-T2
+           COMPUTE WS-MEDIA = (WS-A1 + WS-A2 + WS-T1 + WS-T2) / 4
+           ADD 1 TO WS-QTD-ALUNOS
+           ADD WS-MEDIA TO WS-SOMA-MEDIAS
+           IF WS-MEDIA >= WS-THRESHOLD THEN
+               ADD 1 TO WS-QTD-APROV
+               DISPLAY " A MEDIA DO ALUNO" WS-ALUNO "E " WS-MEDIA
+               "E O ALUNO FOI APROVADO"
+           ELSE
+               DISPLAY  " A MEDIA DO ALUNO" WS-ALUNO "E " WS-MEDIA
+               "E O ALUNO FOI REPROVADO"
+           END-IF.
+
+       P900-SUMMARY.
+           DISPLAY " "
+           DISPLAY "---- RESUMO DA TURMA ----"
+           DISPLAY "TOTAL DE ALUNOS: " WS-QTD-ALUNOS
+           DISPLAY "TOTAL APROVADOS: " WS-QTD-APROV
+           IF WS-QTD-ALUNOS > 0 THEN
+               COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-QTD-ALUNOS
+               DISPLAY "MEDIA DA TURMA:  " WS-MEDIA-TURMA
+           END-IF
+
+           PERFORM P910-LOG-EXECUCAO.
+
+       P910-LOG-EXECUCAO.
+           OPEN EXTEND CALCMEDIA-LOG-FILE
+           IF WS-LOG-STATUS EQUAL 35 THEN
+               OPEN OUTPUT CALCMEDIA-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE     TO CM-LOG-DATE
+           MOVE WS-QTD-ALUNOS    TO CM-LOG-QTD-ALUNOS
+           MOVE WS-QTD-APROV     TO CM-LOG-QTD-APROV
+           MOVE WS-MEDIA-TURMA   TO CM-LOG-MEDIA-TURMA
+           WRITE CALCMEDIA-LOG-REC
+           CLOSE CALCMEDIA-LOG-FILE.
+
        END PROGRAM CALCMEDIA.
